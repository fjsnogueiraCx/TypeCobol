@@ -10,7 +10,8 @@
 001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2164.2
 001100*                                                              *  SQ2164.2
 001200*        THIS ROUTINE TESTS THE CLAUSE:                           SQ2164.2
-001300*             PADDING CHARACTER IS   "9" (LITERAL).               SQ2164.2
+001300*             PADDING CHARACTER IS <data-name>, SWEEPING THE      SQ2164.2
+001310*             CHARACTERS "9", "0", SPACE, AND LOW-VALUE.          SQ2164.2
 001400*                                                                 SQ2164.2
 001500*        THE ROUTINE SQ216A CREATES A TAPE FILE WHICH HAS 750 FIXESQ2164.2
 001600*    LENGTH RECORDS.  THE FILE IS THEN CLOSED AND OPENED AS AN    SQ2164.2
@@ -20,52 +21,111 @@
 002000*    AGAIN AS AN INPUT FILE.  FOUR READ FORMAT OPTIONS ARE USED   SQ2164.2
 002100*    TO READ THE FILE AND FIELDS IN THE RECORDS ARE VERIFIED.     SQ2164.2
 002200*    THE OPEN, CLOSE, READ, AND WRITE STATEMENTS ARE TESTED FOR   SQ2164.2
-002300*    LEVEL TWO            PADDING CHARCTER IS "9".                SQ2164.2
+002300*    LEVEL TWO            PADDING CHARACTER IS <data-name>,       SQ2164.2
+002310*    RUN ONCE FOR EACH OF "9", "0", SPACE, AND LOW-VALUE.         SQ2164.2
 002400*                                                                 SQ2164.2
-002500*    THE LAST 9 RECORDS MUST BE FILLED WITH THE PADDING CHARACTER SQ2164.2
-002600*     "9".                                                        SQ2164.2
+002500*    THE LAST 9 RECORDS MUST BE FILLED WITH THAT RUN'S PADDING    SQ2164.2
+002600*    CHARACTER.                                                   SQ2164.2
 002700*                                                                 SQ2164.2
 002800 ENVIRONMENT DIVISION.                                            SQ2164.2
 002900 CONFIGURATION SECTION.                                           SQ2164.2
 003000 SOURCE-COMPUTER.                                                 SQ2164.2
-003100     XXXXX082.                                                    SQ2164.2
-003200 OBJECT-COMPUTER.                                                 SQ2164.2
-003300     XXXXX083.                                                    SQ2164.2
+003100     GNU-COBOL.                                                   SQ2164.2
+003200  OBJECT-COMPUTER.                                                SQ2164.2
+003300     GNU-COBOL.                                                   SQ2164.2
 003400 INPUT-OUTPUT SECTION.                                            SQ2164.2
 003500 FILE-CONTROL.                                                    SQ2164.2
 003600     SELECT RAW-DATA   ASSIGN TO                                  SQ2164.2
-003700     XXXXX062                                                     SQ2164.2
+003700     CCVSRAW                                                      SQ2164.2
 003800            ORGANIZATION IS INDEXED                               SQ2164.2
-003900            ACCESS MODE IS RANDOM                                 SQ2164.2
+003850*        ACCESS IS DYNAMIC (RATHER THAN JUST RANDOM) SO           SQ2164.2
+003860*    CLOSE-FILES CAN ALSO WALK THE FILE IN KEY SEQUENCE TO        SQ2164.2
+003870*    LOCATE A PRIOR RUN'S RECORD FOR THE BASELINE-DIFF OPTION,    SQ2164.2
+003880*    ON TOP OF THE EXISTING KEYED READ/REWRITE OF THIS RUN'S      SQ2164.2
+003890*    OWN RECORD.                                                  SQ2164.2
+003900            ACCESS MODE IS DYNAMIC                                SQ2164.2
 004000            RECORD KEY IS RAW-DATA-KEY.                           SQ2164.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  SQ2164.2
-004200     XXXXX055.                                                    SQ2164.2
+004200     CCVSPRT.                                                     SQ2164.2
 004300     SELECT SQ-FS1 ASSIGN TO                                      SQ2164.2
-004400     XXXXX001                                                     SQ2164.2
+004400     CCVSQFS1                                                     SQ2164.2
 004500     ORGANIZATION IS SEQUENTIAL                                   SQ2164.2
-004600     PADDING CHARACTER IS "9"                                     SQ2164.2
+004510*    PAD-CHAR IS A DATA-NAME, NOT A LITERAL, SO PADDING-SWEEP     SQ2164.2
+004520*    CAN CERTIFY MORE THAN ONE VENDOR'S DEFAULT PADDING           SQ2164.2
+004530*    CHARACTER IN A SINGLE SUBMISSION.                            SQ2164.2
+004600     PADDING CHARACTER IS PAD-CHAR                                SQ2164.2
+004650     FILE STATUS IS SQ-FS1-STATUS                                 SQ2164.2
 004700     ACCESS MODE IS SEQUENTIAL.                                   SQ2164.2
+004710*    CKPT-FILE HOLDS THE LAST XRECORD-NUMBER COMMITTED TO SQ-FS1  SQ2164.2
+004720*    SO WRITE-TEST-GF-01 CAN RESUME A BUILD LEFT INCOMPLETE BY AN SQ2164.2
+004730*    ABEND INSTEAD OF REBUILDING ALL 750 RECORDS.                 SQ2164.2
+004740     SELECT CKPT-FILE  ASSIGN TO                                  SQ2164.2
+004750            CCVSCKPT                                              SQ2164.2
+004760            ORGANIZATION IS SEQUENTIAL                            SQ2164.2
+004770            FILE STATUS IS CKPT-STATUS.                           SQ2164.2
+004780*    DELIM-FILE CARRIES THE SAME TEST-RESULTS FIELDS AS PRINT-    SQ2164.2
+004790*    FILE, PIPE-DELIMITED, FOR LOADING INTO A SPREADSHEET OR BI   SQ2164.2
+004795*    TOOL WITHOUT SCREEN-SCRAPING THE PRINTED REPORT.             SQ2164.2
+004796     SELECT DELIM-FILE  ASSIGN TO                                 SQ2164.2
+004797            CCVSDLM.                                              SQ2164.2
+004798*    ALERT-FILE IS WRITTEN ONLY WHEN ERROR-COUNTER COMES BACK     SQ2164.2
+004798*    NONZERO, SO AN OVERNIGHT JOB SCHEDULER CAN PAGE OPS OFF ITS  SQ2164.2
+004799*    MERE EXISTENCE INSTEAD OF WAITING ON A HUMAN TO READ         SQ2164.2
+004799*    PRINT-FILE THE NEXT MORNING.                                 SQ2164.2
+004799     SELECT ALERT-FILE  ASSIGN TO                                 SQ2164.2
+004799            CCVSALRT.                                             SQ2164.2
+004799*    AUDIT-FILE GETS ONE RECORD PER PRINT-DETAIL CALL -- THE      SQ2164.2
+004799*    SAME PAR-NAME/FEATURE/OUTCOME THE REPORT PRINTS, PLUS ITS    SQ2164.2
+004799*    OWN DATE/TIME STAMP TAKEN AT THAT INSTANT -- SO CHANGE-      SQ2164.2
+004799*    CONTROL AUDITS CAN SEE WHEN EACH TEST RAN, NOT JUST THE      SQ2164.2
+004799*    END-OF-RUN TOTALS IN RAW-DATA-SATZ.                          SQ2164.2
+004799     SELECT AUDIT-FILE  ASSIGN TO                                 SQ2164.2
+004799            CCVSAUD.                                              SQ2164.2
+004801*    PARM-FILE IS AN OPTIONAL ONE-RECORD CONTROL CARD             SQ2164.2
+004802*    (SITES THAT DON'T SUPPLY ONE JUST GET THE DEFAULT            SQ2164.2
+004803*    50-LINE PAGE) CARRYING THE PRINTER'S FORM LENGTH SO          SQ2164.2
+004804*    WRITE-LINE'S PAGE-BREAK POINT IS A RUN PARAMETER             SQ2164.2
+004805*    INSTEAD OF A LITERAL BAKED INTO THE PROGRAM.                 SQ2164.2
+004806     SELECT PARM-FILE  ASSIGN TO                                  SQ2164.2
+004807            CCVSPARM                                              SQ2164.2
+004808            ORGANIZATION IS SEQUENTIAL                            SQ2164.2
+004809            FILE STATUS IS PARM-STATUS.                           SQ2164.2
+004810*    FRI-FILE IS AN OPTIONAL CONTROL CARD CARRYING THE            SQ2164.2
+004811*    SQ-FS1 DD'S ACTUAL LRECL/BLKSIZE/RECORD COUNT AS             SQ2164.2
+004812*    ALLOCATED, SO WRITE-INIT-GF-01 CAN RECONCILE THEM            SQ2164.2
+004813*    AGAINST FILE-RECORD-INFO-SKELETON BEFORE THE BUILD           SQ2164.2
+004814*    LOOP STARTS INSTEAD OF FAILING RECORD COMPARISONS            SQ2164.2
+004815*    DEEP INTO READ-TEST-F1-01.                                   SQ2164.2
+004816     SELECT FRI-FILE   ASSIGN TO                                  SQ2164.2
+004817            CCVSFRIC                                              SQ2164.2
+004818            ORGANIZATION IS SEQUENTIAL                            SQ2164.2
+004819            FILE STATUS IS FRI-STATUS.                            SQ2164.2
+004820*    ARCH-FILE ARCHIVES SQ-FS1 UNDER A ROTATING GENERATION        SQ2164.2
+004821*    NAME (CCVSARC1 THRU CCVSARC5) EACH TIME A FRESH BUILD        SQ2164.2
+004822*    IS ABOUT TO TRUNCATE IT, SO THE LAST 5 RUNS' DATA ARE        SQ2164.2
+004823*    ON HAND TO DIFF AGAINST A SUSPECT RUN.  ARCH-NAME IS A       SQ2164.2
+004824*    DATA-NAME, NOT A LITERAL, SO THE ASSIGNMENT CAN ROTATE       SQ2164.2
+004825*    AT RUN TIME.  ARCH-CTL-FILE REMEMBERS WHICH GENERATION       SQ2164.2
+004826*    WAS WRITTEN LAST.                                            SQ2164.2
+004827     SELECT ARCH-FILE  ASSIGN TO                                  SQ2164.2
+004828            ARCH-NAME                                             SQ2164.2
+004829            ORGANIZATION IS SEQUENTIAL.                           SQ2164.2
+004830     SELECT ARCH-CTL-FILE  ASSIGN TO                              SQ2164.2
+004831            CCVSARCC                                              SQ2164.2
+004832            ORGANIZATION IS SEQUENTIAL                            SQ2164.2
+004833            FILE STATUS IS ARCH-CTL-STATUS.                       SQ2164.2
 004800 DATA DIVISION.                                                   SQ2164.2
 004900 FILE SECTION.                                                    SQ2164.2
 005000                                                                  SQ2164.2
 005100 FD  RAW-DATA.                                                    SQ2164.2
 005200                                                                  SQ2164.2
-005300 01  RAW-DATA-SATZ.                                               SQ2164.2
-005400     05  RAW-DATA-KEY        PIC X(6).                            SQ2164.2
-005500     05  C-DATE              PIC 9(6).                            SQ2164.2
-005600     05  C-TIME              PIC 9(8).                            SQ2164.2
-005700     05  C-NO-OF-TESTS       PIC 99.                              SQ2164.2
-005800     05  C-OK                PIC 999.                             SQ2164.2
-005900     05  C-ALL               PIC 999.                             SQ2164.2
-006000     05  C-FAIL              PIC 999.                             SQ2164.2
-006100     05  C-DELETED           PIC 999.                             SQ2164.2
-006200     05  C-INSPECT           PIC 999.                             SQ2164.2
-006300     05  C-NOTE              PIC X(13).                           SQ2164.2
-006400     05  C-INDENT            PIC X.                               SQ2164.2
-006500     05  C-ABORT             PIC X(8).                            SQ2164.2
+005250*    RAW-DATA-SATZ IS DEFINED IN THE SHARED CCVSRAW COPYBOOK SO   SQ2164.2
+005260*    EVERY CCVS PROGRAM AND THE CONSOLIDATED REPORTING JOBS ON    SQ2164.2
+005270*    TOP OF RAW-DATA AGREE ON ITS SHAPE.                          SQ2164.2
+005300     COPY CCVSRAW.                                                SQ2164.2
 006600 FD  PRINT-FILE                                                   SQ2164.2
 006700     LABEL RECORDS                                                SQ2164.2
-006800     XXXXX084                                                     SQ2164.2
+006800     STANDARD                                                     SQ2164.2
 006900     DATA RECORD IS PRINT-REC DUMMY-RECORD                        SQ2164.2
 007000               .                                                  SQ2164.2
 007100 01  PRINT-REC PICTURE X(120).                                    SQ2164.2
@@ -76,11 +136,140 @@
 007600     BLOCK CONTAINS 13 RECORDS.                                   SQ2164.2
 007700 01  SQ-FS1R1-F-G-120.                                            SQ2164.2
 007800     02  FILLER PIC X(120).                                       SQ2164.2
+007810 FD  CKPT-FILE                                                    SQ2164.2
+007820     LABEL RECORDS STANDARD.                                      SQ2164.2
+007830 01  CKPT-REC.                                                    SQ2164.2
+007840     05  CKPT-LAST-RECNO      PIC 9(6).                           SQ2164.2
+007850 FD  DELIM-FILE                                                   SQ2164.2
+007860     LABEL RECORDS STANDARD.                                      SQ2164.2
+007870 01  DELIM-REC.                                                   SQ2164.2
+007871     05  DL-FEATURE           PIC X(20).                          SQ2164.2
+007872     05  DL-BAR1              PIC X VALUE "|".                    SQ2164.2
+007873     05  DL-PAR-NAME          PIC X(23).                          SQ2164.2
+007874     05  DL-BAR2              PIC X VALUE "|".                    SQ2164.2
+007875     05  DL-P-OR-F            PIC X(5).                           SQ2164.2
+007876     05  DL-BAR3              PIC X VALUE "|".                    SQ2164.2
+007877     05  DL-COMPUTED          PIC X(20).                          SQ2164.2
+007878     05  DL-BAR4              PIC X VALUE "|".                    SQ2164.2
+007879     05  DL-CORRECT           PIC X(20).                          SQ2164.2
+007880     05  DL-BAR5              PIC X VALUE "|".                    SQ2164.2
+007881     05  DL-REMARK            PIC X(61).                          SQ2164.2
+007890 FD  ALERT-FILE                                                   SQ2164.2
+007895     LABEL RECORDS STANDARD.                                      SQ2164.2
+007896 01  ALERT-REC.                                                   SQ2164.2
+007897     05  ALERT-PGM-ID         PIC X(6).                           SQ2164.2
+007898     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  ALERT-DATE           PIC 9(6).                           SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  ALERT-TIME           PIC 9(8).                           SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  ALERT-FAIL-COUNT     PIC 999.                            SQ2164.2
+007899     05  FILLER               PIC X(33) VALUE                     SQ2164.2
+007899          " TEST(S) FAILED - SEE PRINT-FILE".                     SQ2164.2
+007899 FD  AUDIT-FILE                                                   SQ2164.2
+007899     LABEL RECORDS STANDARD.                                      SQ2164.2
+007899 01  AUDIT-REC.                                                   SQ2164.2
+007899     05  AUDIT-PAR-NAME       PIC X(20).                          SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  AUDIT-FEATURE        PIC X(20).                          SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  AUDIT-OUTCOME        PIC X(5).                           SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  AUDIT-DATE           PIC 9(6).                           SQ2164.2
+007899     05  FILLER               PIC X VALUE SPACE.                  SQ2164.2
+007899     05  AUDIT-TIME           PIC 9(8).                           SQ2164.2
+007899 FD  PARM-FILE                                                    SQ2164.2
+007899     LABEL RECORDS STANDARD.                                      SQ2164.2
+007899 01  PARM-REC.                                                    SQ2164.2
+007899     05  PARM-PAGE-LIMIT      PIC 999.                            SQ2164.2
+007900     05  PARM-TARGET-ID       PIC X(4).                           SQ2164.2
+007901     05  PARM-BLOCK-MODE      PIC X.                              SQ2164.2
+007902     05  PARM-BASELINE-MODE   PIC X.                              SQ2164.2
+007910 FD  FRI-FILE                                                     SQ2164.2
+007920     LABEL RECORDS STANDARD.                                      SQ2164.2
+007930 01  FRI-CTL-REC.                                                 SQ2164.2
+007940     05  FRI-CTL-RECLEN       PIC 9(6).                           SQ2164.2
+007950     05  FRI-CTL-BLKSIZE      PIC 9(4).                           SQ2164.2
+007960     05  FRI-CTL-RECORDS      PIC 9(6).                           SQ2164.2
+007970 FD  ARCH-FILE                                                    SQ2164.2
+007980     LABEL RECORDS STANDARD                                       SQ2164.2
+007990     RECORD CONTAINS 120 CHARACTERS.                              SQ2164.2
+008000 01  ARCH-REC PIC X(120).                                         SQ2164.2
+008010 FD  ARCH-CTL-FILE                                                SQ2164.2
+008020     LABEL RECORDS STANDARD.                                      SQ2164.2
+008030 01  ARCH-CTL-REC.                                                SQ2164.2
+008040     05  ARCH-CTL-LAST-GEN   PIC 9.                               SQ2164.2
 007900 WORKING-STORAGE SECTION.                                         SQ2164.2
 008000 01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.                SQ2164.2
 008100 01  RECORDS-IN-ERROR PIC S9(5) USAGE COMP VALUE ZERO.            SQ2164.2
 008200 01  ERROR-FLAG PIC 9 VALUE ZERO.                                 SQ2164.2
 008300 01  EOF-FLAG   PICTURE 9 VALUE ZERO.                             SQ2164.2
+008301*    BLOCK-VERIFY-* SUPPORTS AN OPTIONAL BULK READ/COMPARE MODE   SQ2164.2
+008302*    FOR READ-TEST-F1-01 (THE BUILD-VERIFICATION PASS, NOT ONE    SQ2164.2
+008303*    OF THE FOUR READ-CLAUSE SYNTAX CERTIFICATIONS BELOW IT), SO  SQ2164.2
+008304*    A SITE WITH HEAVY RECORD VOLUMES CAN CHECK SQ-FS1 A BLOCK    SQ2164.2
+008305*    AT A TIME INSTEAD OF ONE READ/COMPARE/BRANCH PER RECORD.     SQ2164.2
+008306 01  BLOCK-VERIFY-SWITCH  PIC X VALUE SPACE.                      SQ2164.2
+008307     88  BLOCK-MODE-ON            VALUE "Y".                      SQ2164.2
+008308 01  BLOCK-VERIFY-EOF-SWITCH PIC 9 VALUE ZERO.                    SQ2164.2
+008309     88  BLOCK-VERIFY-AT-EOF          VALUE 1.                    SQ2164.2
+008310 01  BLOCK-VERIFY-FILL-SUB   PIC 99 VALUE ZERO.                   SQ2164.2
+008311 01  BLOCK-VERIFY-CHECK-SUB  PIC 99 VALUE ZERO.                   SQ2164.2
+008312 01  BLOCK-VERIFY-TABLE.                                          SQ2164.2
+008313     05  BLOCK-VERIFY-ENTRY OCCURS 50 TIMES PIC X(120).           SQ2164.2
+008314*    BASELINE-* SUPPORTS AN OPTIONAL COMPARISON, AT CLOSE-FILES,  SQ2164.2
+008315*    OF THIS RUN'S COUNTS AGAINST THE MOST RECENT PRIOR RUN'S     SQ2164.2
+008316*    RECORD FOR THE SAME CCVS-PGM-ID/CCVS-TARGET-ID, SO A DROP    SQ2164.2
+008317*    IN C-OK OR A RISE IN C-FAIL SHOWS UP IN THE REPORT ITSELF    SQ2164.2
+008318*    INSTEAD OF NEEDING TO BE EYEBALLED ACROSS RUNS.              SQ2164.2
+008319 01  BASELINE-SWITCH      PIC X VALUE SPACE.                      SQ2164.2
+008320     88  BASELINE-MODE-ON        VALUE "Y".                       SQ2164.2
+008321 01  BASELINE-EOF-SWITCH  PIC 9 VALUE ZERO.                       SQ2164.2
+008322     88  BASELINE-AT-EOF          VALUE 1.                        SQ2164.2
+008323 01  BASELINE-FOUND-SWITCH PIC 9 VALUE ZERO.                      SQ2164.2
+008324     88  BASELINE-FOUND           VALUE 1.                        SQ2164.2
+008325 01  BASELINE-CUR-KEY     PIC X(24) VALUE SPACE.                  SQ2164.2
+008326 01  BASELINE-OK          PIC 999   VALUE ZERO.                   SQ2164.2
+008327 01  BASELINE-FAIL        PIC 999   VALUE ZERO.                   SQ2164.2
+008310 01  CKPT-STATUS          PIC XX     VALUE SPACE.                 SQ2164.2
+008315 01  PARM-STATUS          PIC XX     VALUE SPACE.                 SQ2164.2
+008316 01  FRI-STATUS       PIC XX     VALUE SPACE.                     SQ2164.2
+008317 01  ARCH-CTL-STATUS  PIC XX     VALUE SPACE.                     SQ2164.2
+008317 01  SQ-FS1-STATUS    PIC XX     VALUE SPACE.                     SQ2164.2
+008318 01  ARCH-GEN-NUMBER  PIC 9      VALUE ZERO.                      SQ2164.2
+008319 01  ARCH-EOF-SWITCH  PIC 9      VALUE ZERO.                      SQ2164.2
+008319     88  ARCH-END-OF-DATA         VALUE 1.                        SQ2164.2
+008320 01  ARCH-NAME.                                                   SQ2164.2
+008321     05  FILLER          PIC X(7) VALUE "CCVSARC".                SQ2164.2
+008322     05  ARCH-NAME-GEN   PIC 9.                                   SQ2164.2
+008323*    CKPT-INTERVAL MUST BE A MULTIPLE OF SQ-FS1'S 13-RECORD       SQ2164.2
+008324*    BLOCKING FACTOR (SEE FD SQ-FS1) SO EVERY CHECKPOINT FALLS    SQ2164.2
+008325*    RIGHT AFTER A BLOCK BOUNDARY, WHERE THE RECORDS IT COUNTS    SQ2164.2
+008326*    AS WRITTEN ARE GUARANTEED TO HAVE BEEN PHYSICALLY FLUSHED.   SQ2164.2
+008327 01  CKPT-INTERVAL        PIC 9(3)   VALUE 052.                   SQ2164.2
+008330 01  CKPT-REM             PIC 9(3)   VALUE ZERO.                  SQ2164.2
+008340 01  CKPT-QUOT             PIC 9(4)  VALUE ZERO.                  SQ2164.2
+008350 01  RESTART-SWITCH       PIC 9      VALUE ZERO.                  SQ2164.2
+008360     88  RESTART-THE-BUILD          VALUE 1.                      SQ2164.2
+008365*    PADDING-SWEEP RUNS SECT-SQ216A-0001 ONCE PER ENTRY BELOW,    SQ2164.2
+008366*    MOVING EACH CHARACTER TO PAD-CHAR (THE SELECT SQ-FS1         SQ2164.2
+008367*    PADDING CHARACTER DATA-NAME) BEFORE THE BUILD/VERIFY RUN.    SQ2164.2
+008368 01  PAD-CHAR             PIC X      VALUE "9".                   SQ2164.2
+008369 01  PAD-SWEEP-SUB        PIC 9      VALUE ZERO.                  SQ2164.2
+008370 01  PAD-PASS-HOLD        PIC 999    VALUE ZERO.                  SQ2164.2
+008371 01  PAD-FAIL-HOLD        PIC 999    VALUE ZERO.                  SQ2164.2
+008372 01  PAD-CHAR-LIST.                                               SQ2164.2
+008373     05  FILLER           PIC X      VALUE "9".                   SQ2164.2
+008374     05  FILLER           PIC X      VALUE "0".                   SQ2164.2
+008375     05  FILLER           PIC X      VALUE SPACE.                 SQ2164.2
+008376     05  FILLER           PIC X      VALUE LOW-VALUE.             SQ2164.2
+008377 01  PAD-CHAR-TABLE REDEFINES PAD-CHAR-LIST.                      SQ2164.2
+008378     05  PAD-CHAR-ENTRY   PIC X      OCCURS 4 TIMES.              SQ2164.2
+008379 01  PAD-SWEEP-RESULTS.                                           SQ2164.2
+008380     05  PAD-SWEEP-RESULT OCCURS 4 TIMES.                         SQ2164.2
+008381         10  PAD-SWEEP-CHAR-D PIC X(4).                           SQ2164.2
+008382         10  PAD-SWEEP-OK     PIC 999.                            SQ2164.2
+008383         10  PAD-SWEEP-FAIL   PIC 999.                            SQ2164.2
 008400 01  FILE-RECORD-INFORMATION-REC.                                 SQ2164.2
 008500     03 FILE-RECORD-INFO-SKELETON.                                SQ2164.2
 008600        05 FILLER                 PICTURE X(48)       VALUE       SQ2164.2
@@ -185,13 +374,40 @@
 018500 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         SQ2164.2
 018600 01  REC-CT PICTURE 99 VALUE ZERO.                                SQ2164.2
 018700 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        SQ2164.2
+018710*    CALLERS OF DE-LETE SET DELETE-REASON FIRST SO THE DELETION   SQ2164.2
+018720*    IS COUNTED AND WRITTEN UP BY WHY THE TEST WAS SKIPPED,       SQ2164.2
+018730*    NOT JUST THAT IT WAS.                                        SQ2164.2
+018740 01  DELETE-REASON                PIC 9        VALUE ZERO.        SQ2164.2
+018750     88  REASON-UNSUPPORTED                    VALUE 1.           SQ2164.2
+018760     88  REASON-ENVIRONMENT                    VALUE 2.           SQ2164.2
+018770     88  REASON-VENDOR-BUG                     VALUE 3.           SQ2164.2
+018780 01  DELETE-CNT-UNSUPP            PIC 999  VALUE ZERO.            SQ2164.2
+018790 01  DELETE-CNT-ENVIRON           PIC 999  VALUE ZERO.            SQ2164.2
+018795 01  DELETE-CNT-VENDOR            PIC 999  VALUE ZERO.            SQ2164.2
 018800 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  SQ2164.2
 018900 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          SQ2164.2
+018910*    INSPT-RECAP-TABLE HOLDS THE PAR-NAME/FEATURE/RE-MARK OF      SQ2164.2
+018920*    EVERY INSPT-FLAGGED TEST, CAPTURED BY THE INSPT PARAGRAPH    SQ2164.2
+018930*    BEFORE PRINT-DETAIL BLANKS THOSE FIELDS FOR THE NEXT TEST,   SQ2164.2
+018940*    SO END-ROUTINE-13 CAN PRINT A RECAP SECTION INSTEAD OF       SQ2164.2
+018950*    JUST THE BARE INSPECT-COUNTER TOTAL.                         SQ2164.2
+018960 01  INSPT-RECAP-SUB              PIC 99   VALUE ZERO.            SQ2164.2
+018965 01  INSPT-RECAP-PRT-SUB          PIC 99   VALUE ZERO.            SQ2164.2
+018970 01  INSPT-RECAP-TABLE.                                           SQ2164.2
+018980     05  INSPT-RECAP-ENTRY        OCCURS 50 TIMES.                SQ2164.2
+018985         10  INSPT-RECAP-PAR-NAME     PIC X(20).                  SQ2164.2
+018990         10  INSPT-RECAP-FEATURE      PIC X(20).                  SQ2164.2
+018995         10  INSPT-RECAP-REMARK       PIC X(40).                  SQ2164.2
 019000 01  PASS-COUNTER PIC 999 VALUE ZERO.                             SQ2164.2
 019100 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              SQ2164.2
 019200 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SQ2164.2
 019300 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SQ2164.2
 019400 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SQ2164.2
+019450*    PAGE-LINE-LIMIT DEFAULTS TO 50 (THIS SUITE'S ORIGINAL        SQ2164.2
+019460*    PRINTER FORM LENGTH) BUT PARM-READ OVERRIDES IT FROM         SQ2164.2
+019470*    PARM-FILE WHEN A SITE SUPPLIES ONE, SO WRITE-LINE'S PAGE     SQ2164.2
+019480*    BREAK IS A RUN PARAMETER RATHER THAN A LITERAL.              SQ2164.2
+019490 01  PAGE-LINE-LIMIT PIC 999 VALUE 050.                           SQ2164.2
 019500 01  CCVS-H-1.                                                    SQ2164.2
 019600     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SQ2164.2
 019700     02 FILLER PICTURE X(67) VALUE                                SQ2164.2
@@ -239,6 +455,40 @@
 023900     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           SQ2164.2
 024000     02 FILLER PIC X(40) VALUE                                    SQ2164.2
 024100      "  TESTS WERE EXECUTED SUCCESSFULLY".                       SQ2164.2
+024110*    HEADING AND DETAIL LINES FOR THE INSPT RECAP SECTION         SQ2164.2
+024120*    PRINTED AT THE END OF THE REPORT BY INSPT-RECAP-ROUTINE.     SQ2164.2
+024130 01  CCVS-E-5.                                                    SQ2164.2
+024140     02  FILLER PIC X(31) VALUE SPACE.                            SQ2164.2
+024150     02  FILLER PIC X(30) VALUE                                   SQ2164.2
+024160         "TEST(S) REQUIRING INSPECTION -".                        SQ2164.2
+024170 01  INSPT-RECAP-LINE-REC.                                        SQ2164.2
+024180     02  FILLER               PIC X(4)  VALUE SPACE.              SQ2164.2
+024190     02  IRL-PAR-NAME         PIC X(20).                          SQ2164.2
+024200     02  FILLER               PIC X(2)  VALUE SPACE.              SQ2164.2
+024210     02  IRL-FEATURE          PIC X(20).                          SQ2164.2
+024220     02  FILLER               PIC X(2)  VALUE SPACE.              SQ2164.2
+024230     02  IRL-REMARK           PIC X(40).                          SQ2164.2
+024240     02  FILLER               PIC X(32) VALUE SPACE.              SQ2164.2
+024241*    HEADING AND DETAIL LINE FOR THE BASELINE-DIFF COMPARISON     SQ2164.2
+024242*    SECTION PRINTED AT THE END OF THE REPORT BY BASELINE-REPORT. SQ2164.2
+024243 01  CCVS-E-6.                                                    SQ2164.2
+024244     02  FILLER PIC X(31) VALUE SPACE.                            SQ2164.2
+024245     02  FILLER PIC X(30) VALUE                                   SQ2164.2
+024246         "BASELINE COMPARISON RESULTS -".                         SQ2164.2
+024247 01  BASELINE-DIFF-LINE-REC.                                      SQ2164.2
+024248     02  FILLER               PIC X(4)  VALUE SPACE.              SQ2164.2
+024249     02  BDL-LABEL            PIC X(20).                          SQ2164.2
+024250     02  FILLER               PIC X(2)  VALUE SPACE.              SQ2164.2
+024251     02  BDL-BASELINE-OK      PIC ZZ9.                            SQ2164.2
+024252     02  FILLER               PIC X(1)  VALUE SPACE.              SQ2164.2
+024253     02  BDL-BASELINE-FAIL    PIC ZZ9.                            SQ2164.2
+024254     02  FILLER               PIC X(2)  VALUE SPACE.              SQ2164.2
+024255     02  BDL-CURRENT-OK       PIC ZZ9.                            SQ2164.2
+024256     02  FILLER               PIC X(1)  VALUE SPACE.              SQ2164.2
+024257     02  BDL-CURRENT-FAIL     PIC ZZ9.                            SQ2164.2
+024258     02  FILLER               PIC X(2)  VALUE SPACE.              SQ2164.2
+024259     02  BDL-REMARK           PIC X(40).                          SQ2164.2
+024260     02  FILLER               PIC X(36) VALUE SPACE.              SQ2164.2
 024200 01  XXINFO.                                                      SQ2164.2
 024300     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    SQ2164.2
 024400     02 INFO-TEXT.                                                SQ2164.2
@@ -246,6 +496,14 @@
 024600     04 XXCOMPUTED PIC X(20).                                     SQ2164.2
 024700     04 FILLER PIC X(5) VALUE SPACE.                              SQ2164.2
 024800     04 XXCORRECT PIC X(20).                                      SQ2164.2
+024810 01  PAD-SWEEP-LINE.                                              SQ2164.2
+024820     02 FILLER PIC X(20) VALUE "  PADDING CHARACTER=".            SQ2164.2
+024830     02 PSL-CHAR PIC X(4).                                        SQ2164.2
+024840     02 FILLER PIC X(7) VALUE "  PASS=".                          SQ2164.2
+024850     02 PSL-OK PIC ZZ9.                                           SQ2164.2
+024860     02 FILLER PIC X(7) VALUE "  FAIL=".                          SQ2164.2
+024870     02 PSL-FAIL PIC ZZ9.                                         SQ2164.2
+024880     02 FILLER PIC X(76) VALUE SPACE.                             SQ2164.2
 024900 01  HYPHEN-LINE.                                                 SQ2164.2
 025000     02 FILLER PICTURE IS X VALUE IS SPACE.                       SQ2164.2
 025100     02 FILLER PICTURE IS X(65) VALUE IS "************************SQ2164.2
@@ -254,19 +512,35 @@
 025400-    "******************************".                            SQ2164.2
 025500 01  CCVS-PGM-ID PIC X(6) VALUE                                   SQ2164.2
 025600     "SQ216A".                                                    SQ2164.2
+025610*    SHOP RUNS THIS BATTERY AGAINST MORE THAN ONE COMPILER/OS     SQ2164.2
+025620*    TARGET; CCVS-TARGET-ID DISTINGUISHES THEIR RAW-DATA HISTORY. SQ2164.2
+025630 01  CCVS-TARGET-ID PIC X(4) VALUE "DFLT".                        SQ2164.2
 025700 PROCEDURE DIVISION.                                              SQ2164.2
 025800 CCVS1 SECTION.                                                   SQ2164.2
 025900 OPEN-FILES.                                                      SQ2164.2
 026000     OPEN I-O RAW-DATA.                                           SQ2164.2
-026100     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2164.2
-026200     READ RAW-DATA INVALID KEY GO TO END-E-1.                     SQ2164.2
+026005*    PARM-READ IS PERFORMED HERE, BEFORE RD-TARGET-ID IS SET      SQ2164.2
+026006*    AND THE FIRST RAW-DATA-SATZ IS WRITTEN BELOW, SO A SITE-     SQ2164.2
+026007*    SUPPLIED PARM-TARGET-ID IS ALREADY IN CCVS-TARGET-ID WHEN    SQ2164.2
+026008*    THE KEY IS BUILT RATHER THAN TAKING EFFECT ONE RUN LATE.     SQ2164.2
+026009     PERFORM  PARM-READ THRU PARM-READ-EXIT.                      SQ2164.2
+026010*    EACH RUN GETS ITS OWN RAW-DATA-SATZ, KEYED BY PGM-ID/        SQ2164.2
+026011*    TARGET-ID/DATE/TIME, SO A HISTORY OF PRIOR RUNS FOR EVERY    SQ2164.2
+026012*    CERTIFIED TARGET IS RETAINED RATHER THAN BEING OVERWRITTEN   SQ2164.2
+026013*    BY THE NEXT TARGET'S RUN.                                    SQ2164.2
+026100     MOVE CCVS-PGM-ID TO RD-PGM-ID.                               SQ2164.2
+026120     MOVE CCVS-TARGET-ID TO RD-TARGET-ID.                         SQ2164.2
+026150     ACCEPT C-DATE  FROM DATE.                                    SQ2164.2
+026160     ACCEPT C-TIME  FROM TIME.                                    SQ2164.2
 026300     MOVE "ABORTED " TO C-ABORT.                                  SQ2164.2
-026400     ADD 1 TO C-NO-OF-TESTS.                                      SQ2164.2
-026500     ACCEPT C-DATE  FROM DATE.                                    SQ2164.2
-026600     ACCEPT C-TIME  FROM TIME.                                    SQ2164.2
-026700     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             SQ2164.2
+026400     MOVE 1 TO C-NO-OF-TESTS.                                     SQ2164.2
+026420     MOVE ZERO TO C-OK C-ALL C-FAIL C-DELETED C-INSPECT.          SQ2164.2
+026440     MOVE SPACE TO C-NOTE C-INDENT.                               SQ2164.2
+026700     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               SQ2164.2
 026800 END-E-1.                                                         SQ2164.2
 026900     CLOSE RAW-DATA.                                              SQ2164.2
+026950     OPEN     OUTPUT DELIM-FILE.                                  SQ2164.2
+026960     OPEN     OUTPUT AUDIT-FILE.                                  SQ2164.2
 027000     OPEN     OUTPUT PRINT-FILE.                                  SQ2164.2
 027100     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SQ2164.2
 027200     MOVE    SPACE TO TEST-RESULTS.                               SQ2164.2
@@ -280,9 +554,13 @@
 028000 CCVS-INIT-EXIT.                                                  SQ2164.2
 028100     GO TO CCVS1-EXIT.                                            SQ2164.2
 028200 CLOSE-FILES.                                                     SQ2164.2
+028210     IF BASELINE-MODE-ON                                          SQ2164.2
+028220         PERFORM BASELINE-DIFF THRU BASELINE-DIFF-EXIT.           SQ2164.2
 028300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2164.2
+028310     CLOSE    DELIM-FILE.                                         SQ2164.2
+028320     CLOSE    AUDIT-FILE.                                         SQ2164.2
 028400     OPEN I-O RAW-DATA.                                           SQ2164.2
-028500     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2164.2
+028500     MOVE CCVS-PGM-ID TO RD-PGM-ID.                               SQ2164.2
 028600     READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2164.2
 028700     MOVE "OK.     " TO C-ABORT.                                  SQ2164.2
 028800     MOVE PASS-COUNTER TO C-OK.                                   SQ2164.2
@@ -294,19 +572,62 @@
 029400 END-E-2.                                                         SQ2164.2
 029500     CLOSE RAW-DATA.                                              SQ2164.2
 029600 TERMINATE-CCVS.                                                  SQ2164.2
+029610     PERFORM ALERT-CHECK THRU ALERT-CHECK-EXIT.                   SQ2164.2
+029620*    A NONZERO ERROR-COUNTER SETS THE PROGRAM RETURN CODE SO      SQ2164.2
+029630*    JCL COND LOGIC ON A LATER PROMOTION STEP CAN GATE ON IT      SQ2164.2
+029640*    INSTEAD OF NEEDING SOMEONE TO READ THE PRINTED REPORT.       SQ2164.2
+029650     IF ERROR-COUNTER NOT EQUAL TO ZERO                           SQ2164.2
+029660         MOVE 4 TO RETURN-CODE.                                   SQ2164.2
 029700     EXIT PROGRAM.                                                SQ2164.2
 029800 TERMINATE-CALL.                                                  SQ2164.2
+029810     PERFORM ALERT-CHECK THRU ALERT-CHECK-EXIT.                   SQ2164.2
+029820     IF ERROR-COUNTER NOT EQUAL TO ZERO                           SQ2164.2
+029830         MOVE 4 TO RETURN-CODE.                                   SQ2164.2
 029900     STOP     RUN.                                                SQ2164.2
+029910 ALERT-CHECK.                                                     SQ2164.2
+029920     IF ERROR-COUNTER EQUAL TO ZERO GO TO ALERT-CHECK-EXIT.       SQ2164.2
+029930     OPEN OUTPUT ALERT-FILE.                                      SQ2164.2
+029940     MOVE CCVS-PGM-ID TO ALERT-PGM-ID.                            SQ2164.2
+029950     MOVE C-DATE TO ALERT-DATE.                                   SQ2164.2
+029960     MOVE C-TIME TO ALERT-TIME.                                   SQ2164.2
+029970     MOVE ERROR-COUNTER TO ALERT-FAIL-COUNT.                      SQ2164.2
+029980     WRITE ALERT-REC.                                             SQ2164.2
+029990     CLOSE ALERT-FILE.                                            SQ2164.2
+029995 ALERT-CHECK-EXIT.                                                SQ2164.2
+029996     EXIT.                                                        SQ2164.2
 030000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SQ2164.2
+030010     IF INSPT-RECAP-SUB LESS THAN 50                              SQ2164.2
+030020         ADD 1 TO INSPT-RECAP-SUB                                 SQ2164.2
+030030         MOVE PAR-NAME TO INSPT-RECAP-PAR-NAME (INSPT-RECAP-SUB)  SQ2164.2
+030040         MOVE FEATURE  TO INSPT-RECAP-FEATURE  (INSPT-RECAP-SUB)  SQ2164.2
+030050         MOVE RE-MARK  TO INSPT-RECAP-REMARK   (INSPT-RECAP-SUB). SQ2164.2
 030100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ2164.2
 030200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SQ2164.2
 030300 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          SQ2164.2
-030400     MOVE "****TEST DELETED****" TO RE-MARK.                      SQ2164.2
+030310     IF REASON-UNSUPPORTED                                        SQ2164.2
+030320         ADD 1 TO DELETE-CNT-UNSUPP                               SQ2164.2
+030330         MOVE "****TEST DELETED**** UNSUPPORTED FEATURE"          SQ2164.2
+030340             TO RE-MARK                                           SQ2164.2
+030350     ELSE                                                         SQ2164.2
+030360     IF REASON-ENVIRONMENT                                        SQ2164.2
+030370         ADD 1 TO DELETE-CNT-ENVIRON                              SQ2164.2
+030380         MOVE "****TEST DELETED**** ENVIRONMENT RESTRICTION"      SQ2164.2
+030390             TO RE-MARK                                           SQ2164.2
+030400     ELSE                                                         SQ2164.2
+030410     IF REASON-VENDOR-BUG                                         SQ2164.2
+030420         ADD 1 TO DELETE-CNT-VENDOR                               SQ2164.2
+030430         MOVE "****TEST DELETED**** KNOWN VENDOR BUG"             SQ2164.2
+030440             TO RE-MARK                                           SQ2164.2
+030450     ELSE                                                         SQ2164.2
+030460         MOVE "****TEST DELETED****" TO RE-MARK.                  SQ2164.2
+030470     MOVE ZERO TO DELETE-REASON.                                  SQ2164.2
 030500 PRINT-DETAIL.                                                    SQ2164.2
 030600     IF REC-CT NOT EQUAL TO ZERO                                  SQ2164.2
 030700             MOVE "." TO PARDOT-X                                 SQ2164.2
 030800             MOVE REC-CT TO DOTVALUE.                             SQ2164.2
 030900     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ2164.2
+030950     PERFORM WRITE-DELIM-DETAIL.                                  SQ2164.2
+030960     PERFORM WRITE-AUDIT-DETAIL.                                  SQ2164.2
 031000     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ2164.2
 031100        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ2164.2
 031200          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ2164.2
@@ -314,7 +635,27 @@
 031400     MOVE SPACE TO CORRECT-X.                                     SQ2164.2
 031500     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SQ2164.2
 031600     MOVE     SPACE TO RE-MARK.                                   SQ2164.2
-031700 HEAD-ROUTINE.                                                    SQ2164.2
+031610 WRITE-DELIM-DETAIL.                                              SQ2164.2
+031620*    ONE DELIM-FILE RECORD PER PRINTED DETAIL LINE, SO A LOAD     SQ2164.2
+031630*    INTO A SPREADSHEET OR BI TOOL LINES UP WITH THE REPORT.      SQ2164.2
+031640     MOVE FEATURE     TO DL-FEATURE.                              SQ2164.2
+031650     MOVE PAR-NAME    TO DL-PAR-NAME.                             SQ2164.2
+031660     MOVE P-OR-F      TO DL-P-OR-F.                               SQ2164.2
+031670     MOVE COMPUTED-A  TO DL-COMPUTED.                             SQ2164.2
+031680     MOVE CORRECT-A   TO DL-CORRECT.                              SQ2164.2
+031690     MOVE RE-MARK     TO DL-REMARK.                               SQ2164.2
+031695     WRITE DELIM-REC.                                             SQ2164.2
+031696 WRITE-AUDIT-DETAIL.                                              SQ2164.2
+031697*    ONE AUDIT-FILE RECORD PER PRINTED DETAIL LINE, STAMPED WITH  SQ2164.2
+031698*    THE DATE/TIME OF THE EVENT ITSELF RATHER THAN C-DATE/C-TIME  SQ2164.2
+031699*    (WHICH ARE ACCEPTED ONCE, AT OPEN-FILES, FOR THE WHOLE RUN). SQ2164.2
+031700     MOVE PAR-NAME    TO AUDIT-PAR-NAME.                          SQ2164.2
+031701     MOVE FEATURE     TO AUDIT-FEATURE.                           SQ2164.2
+031702     MOVE P-OR-F      TO AUDIT-OUTCOME.                           SQ2164.2
+031703     ACCEPT AUDIT-DATE FROM DATE.                                 SQ2164.2
+031704     ACCEPT AUDIT-TIME FROM TIME.                                 SQ2164.2
+031705     WRITE AUDIT-REC.                                             SQ2164.2
+031800 HEAD-ROUTINE.                                                    SQ2164.2
 031800     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2164.2
 031900     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SQ2164.2
 032000     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SQ2164.2
@@ -349,15 +690,33 @@
 034900         MOVE DELETE-CNT TO ERROR-TOTAL.                          SQ2164.2
 035000     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   SQ2164.2
 035100     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2164.2
+035110     IF DELETE-CNT-UNSUPP IS EQUAL TO ZERO                        SQ2164.2
+035120         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2164.2
+035130         MOVE DELETE-CNT-UNSUPP TO ERROR-TOTAL.                   SQ2164.2
+035140     MOVE "  ...UNSUPPORTED FEATURE" TO ENDER-DESC.               SQ2164.2
+035150     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2164.2
+035160     IF DELETE-CNT-ENVIRON IS EQUAL TO ZERO                       SQ2164.2
+035170         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2164.2
+035180         MOVE DELETE-CNT-ENVIRON TO ERROR-TOTAL.                  SQ2164.2
+035190     MOVE "  ...ENVIRONMENT RESTRICTION" TO ENDER-DESC.           SQ2164.2
+035195     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2164.2
+035196     IF DELETE-CNT-VENDOR IS EQUAL TO ZERO                        SQ2164.2
+035197         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2164.2
+035198         MOVE DELETE-CNT-VENDOR TO ERROR-TOTAL.                   SQ2164.2
+035199     MOVE "  ...KNOWN VENDOR BUG" TO ENDER-DESC.                  SQ2164.2
+035199     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2164.2
 035200      IF   INSPECT-COUNTER EQUAL TO ZERO                          SQ2164.2
 035300          MOVE "NO " TO ERROR-TOTAL                               SQ2164.2
 035400      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   SQ2164.2
 035500      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            SQ2164.2
 035600      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          SQ2164.2
+035650     PERFORM INSPT-RECAP-ROUTINE THRU INSPT-RECAP-ROUTINE-EXIT.   SQ2164.2
+035660     IF BASELINE-MODE-ON AND BASELINE-FOUND                       SQ2164.2
+035670         PERFORM BASELINE-REPORT THRU BASELINE-REPORT-EXIT.       SQ2164.2
 035700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2164.2
 035800 WRITE-LINE.                                                      SQ2164.2
 035900     ADD 1 TO RECORD-COUNT.                                       SQ2164.2
-036000     IF RECORD-COUNT GREATER 50                                   SQ2164.2
+036000     IF RECORD-COUNT GREATER PAGE-LINE-LIMIT                      SQ2164.2
 036100         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SQ2164.2
 036200         MOVE SPACE TO DUMMY-RECORD                               SQ2164.2
 036300         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  SQ2164.2
@@ -389,8 +748,128 @@
 038900     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  SQ2164.2
 039000     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     SQ2164.2
 039100 BAIL-OUT-EX. EXIT.                                               SQ2164.2
+041450 PARM-READ.                                                       SQ2164.2
+041451     OPEN INPUT PARM-FILE.                                        SQ2164.2
+041452     IF PARM-STATUS NOT EQUAL TO "00"                             SQ2164.2
+041453         GO TO PARM-READ-EXIT.                                    SQ2164.2
+041454     READ PARM-FILE AT END GO TO PARM-READ-CLOSE.                 SQ2164.2
+041455     IF PARM-PAGE-LIMIT GREATER THAN ZERO                         SQ2164.2
+041456         MOVE PARM-PAGE-LIMIT TO PAGE-LINE-LIMIT.                 SQ2164.2
+041457     IF PARM-TARGET-ID NOT EQUAL TO SPACE                         SQ2164.2
+041458         MOVE PARM-TARGET-ID TO CCVS-TARGET-ID.                   SQ2164.2
+041459     IF PARM-BLOCK-MODE NOT EQUAL TO SPACE                        SQ2164.2
+041460         MOVE PARM-BLOCK-MODE TO BLOCK-VERIFY-SWITCH.             SQ2164.2
+041461     IF PARM-BASELINE-MODE NOT EQUAL TO SPACE                     SQ2164.2
+041462         MOVE PARM-BASELINE-MODE TO BASELINE-SWITCH.              SQ2164.2
+041463 PARM-READ-CLOSE.                                                 SQ2164.2
+041464     CLOSE PARM-FILE.                                             SQ2164.2
+041465 PARM-READ-EXIT. EXIT.                                            SQ2164.2
+041512*    PRINTS THE PAR-NAME/FEATURE/RE-MARK OF EVERY INSPT-FLAGGED   SQ2164.2
+041513*    TEST CAPTURED BY THE INSPT PARAGRAPH, SO A NONZERO           SQ2164.2
+041514*    INSPECT-COUNTER COMES WITH A RECAP INSTEAD OF JUST A COUNT.  SQ2164.2
+041515 INSPT-RECAP-ROUTINE.                                             SQ2164.2
+041516     IF INSPT-RECAP-SUB GREATER THAN ZERO                         SQ2164.2
+041517         MOVE CCVS-E-5 TO DUMMY-RECORD                            SQ2164.2
+041518         PERFORM WRITE-LINE                                       SQ2164.2
+041519         MOVE ZERO TO INSPT-RECAP-PRT-SUB                         SQ2164.2
+041520         PERFORM INSPT-RECAP-DETAIL THRU INSPT-RECAP-DETAIL-EXIT  SQ2164.2
+041521             UNTIL INSPT-RECAP-PRT-SUB EQUAL TO INSPT-RECAP-SUB.  SQ2164.2
+041522 INSPT-RECAP-ROUTINE-EXIT. EXIT.                                  SQ2164.2
+041523 INSPT-RECAP-DETAIL.                                              SQ2164.2
+041524     ADD 1 TO INSPT-RECAP-PRT-SUB.                                SQ2164.2
+041525     MOVE SPACE TO INSPT-RECAP-LINE-REC.                          SQ2164.2
+041526     MOVE INSPT-RECAP-PAR-NAME (INSPT-RECAP-PRT-SUB)              SQ2164.2
+041527         TO IRL-PAR-NAME.                                         SQ2164.2
+041528     MOVE INSPT-RECAP-FEATURE  (INSPT-RECAP-PRT-SUB)              SQ2164.2
+041529         TO IRL-FEATURE.                                          SQ2164.2
+041530     MOVE INSPT-RECAP-REMARK   (INSPT-RECAP-PRT-SUB)              SQ2164.2
+041531         TO IRL-REMARK.                                           SQ2164.2
+041532     MOVE INSPT-RECAP-LINE-REC TO DUMMY-RECORD.                   SQ2164.2
+041533     PERFORM WRITE-LINE.                                          SQ2164.2
+041534 INSPT-RECAP-DETAIL-EXIT. EXIT.                                   SQ2164.2
+041535*    PRINTS THIS RUN'S PASS/FAIL COUNTS ALONGSIDE THE PRIOR-RUN   SQ2164.2
+041536*    COUNTS BASELINE-DIFF FOUND, FLAGGING A REGRESSION LINE WHEN  SQ2164.2
+041537*    C-OK DROPPED OR C-FAIL ROSE, SO THE COMPARISON APPEARS IN    SQ2164.2
+041538*    THE REPORT ITSELF INSTEAD OF NEEDING TO BE EYEBALLED ACROSS  SQ2164.2
+041539*    RUNS.                                                        SQ2164.2
+041540 BASELINE-REPORT.                                                 SQ2164.2
+041541     MOVE CCVS-E-6 TO DUMMY-RECORD.                               SQ2164.2
+041542     PERFORM WRITE-LINE.                                          SQ2164.2
+041543     MOVE SPACE TO BASELINE-DIFF-LINE-REC.                        SQ2164.2
+041544     MOVE "PRIOR RUN" TO BDL-LABEL.                               SQ2164.2
+041545     MOVE BASELINE-OK   TO BDL-BASELINE-OK.                       SQ2164.2
+041546     MOVE BASELINE-FAIL TO BDL-BASELINE-FAIL.                     SQ2164.2
+041547     MOVE PASS-COUNTER  TO BDL-CURRENT-OK.                        SQ2164.2
+041548     MOVE ERROR-COUNTER TO BDL-CURRENT-FAIL.                      SQ2164.2
+041549     IF PASS-COUNTER LESS THAN BASELINE-OK                        SQ2164.2
+041550             OR ERROR-COUNTER GREATER THAN BASELINE-FAIL          SQ2164.2
+041551         MOVE "**** REGRESSION FROM PRIOR RUN ****" TO BDL-REMARK SQ2164.2
+041552     ELSE                                                         SQ2164.2
+041553         MOVE "NO REGRESSION FROM PRIOR RUN"  TO BDL-REMARK.      SQ2164.2
+041554     MOVE BASELINE-DIFF-LINE-REC TO DUMMY-RECORD.                 SQ2164.2
+041555     PERFORM WRITE-LINE.                                          SQ2164.2
+041556 BASELINE-REPORT-EXIT. EXIT.                                      SQ2164.2
 039200 CCVS1-EXIT.                                                      SQ2164.2
 039300     EXIT.                                                        SQ2164.2
+039310 PADDING-SWEEP.                                                   SQ2164.2
+039320*    RUNS THE SQ-FS1 BUILD/VERIFY SERIES ONCE PER PADDING         SQ2164.2
+039330*    CHARACTER IN PAD-CHAR-TABLE AND PRINTS A CONSOLIDATED        SQ2164.2
+039340*    PASS/FAIL LINE FOR EACH ONE.                                 SQ2164.2
+039350     MOVE ZERO TO PAD-SWEEP-SUB.                                  SQ2164.2
+039360     PERFORM PADDING-SWEEP-ONE 4 TIMES.                           SQ2164.2
+039370     MOVE ZERO TO PAD-SWEEP-SUB.                                  SQ2164.2
+039380     PERFORM PADDING-SWEEP-PRINT 4 TIMES.                         SQ2164.2
+039390     GO TO CLOSE-FILES.                                           SQ2164.2
+039400 PADDING-SWEEP-ONE.                                               SQ2164.2
+039410     ADD 1 TO PAD-SWEEP-SUB.                                      SQ2164.2
+039420     MOVE PAD-CHAR-ENTRY (PAD-SWEEP-SUB) TO PAD-CHAR.             SQ2164.2
+039430     MOVE PAD-CHAR TO PAD-SWEEP-CHAR-D (PAD-SWEEP-SUB).           SQ2164.2
+039440     MOVE PASS-COUNTER TO PAD-PASS-HOLD.                          SQ2164.2
+039450     MOVE ERROR-COUNTER TO PAD-FAIL-HOLD.                         SQ2164.2
+039460     PERFORM SECT-SQ216A-0001 THRU TERMINATE-ROUTINE.             SQ2164.2
+039470     SUBTRACT PAD-PASS-HOLD FROM PASS-COUNTER                     SQ2164.2
+039480         GIVING PAD-SWEEP-OK (PAD-SWEEP-SUB).                     SQ2164.2
+039490     SUBTRACT PAD-FAIL-HOLD FROM ERROR-COUNTER                    SQ2164.2
+039500         GIVING PAD-SWEEP-FAIL (PAD-SWEEP-SUB).                   SQ2164.2
+039510 PADDING-SWEEP-PRINT.                                             SQ2164.2
+039520     ADD 1 TO PAD-SWEEP-SUB.                                      SQ2164.2
+039530     MOVE PAD-SWEEP-CHAR-D (PAD-SWEEP-SUB) TO PSL-CHAR.           SQ2164.2
+039540     MOVE PAD-SWEEP-OK (PAD-SWEEP-SUB) TO PSL-OK.                 SQ2164.2
+039550     MOVE PAD-SWEEP-FAIL (PAD-SWEEP-SUB) TO PSL-FAIL.             SQ2164.2
+039560     MOVE PAD-SWEEP-LINE TO DUMMY-RECORD.                         SQ2164.2
+039570     PERFORM WRITE-LINE.                                          SQ2164.2
+039571*    LOCATES THE MOST RECENT PRIOR RAW-DATA-SATZ FOR THIS SAME    SQ2164.2
+039572*    CCVS-PGM-ID/CCVS-TARGET-ID (I.E. WITH A KEY LESS THAN THIS   SQ2164.2
+039573*    RUN'S OWN, JUST WRITTEN AT OPEN-FILES) BY WALKING RAW-DATA   SQ2164.2
+039574*    IN KEY SEQUENCE FROM THE START, THE SAME LINEAR-SCAN IDIOM   SQ2164.2
+039575*    CCVSROLL AND CCVSTRND USE.  BASELINE-CUR-KEY IS SAVED FIRST  SQ2164.2
+039576*    BECAUSE THE SCAN'S OWN READS REUSE THE RAW-DATA-SATZ RECORD  SQ2164.2
+039577*    AREA THIS RUN'S KEY ALSO LIVES IN, SO THE KEY IS RESTORED    SQ2164.2
+039578*    BEFORE RETURNING SO CLOSE-FILES CAN STILL RE-READ AND        SQ2164.2
+039579*    REWRITE THIS RUN'S OWN RECORD AFTERWARD.                     SQ2164.2
+039580 BASELINE-DIFF.                                                   SQ2164.2
+039581     MOVE RAW-DATA-KEY TO BASELINE-CUR-KEY.                       SQ2164.2
+039582     MOVE ZERO TO BASELINE-EOF-SWITCH.                            SQ2164.2
+039583     MOVE ZERO TO BASELINE-FOUND-SWITCH.                          SQ2164.2
+039584     OPEN INPUT RAW-DATA.                                         SQ2164.2
+039585     PERFORM BASELINE-SCAN THRU BASELINE-SCAN-EXIT                SQ2164.2
+039586         UNTIL BASELINE-AT-EOF.                                   SQ2164.2
+039587     CLOSE RAW-DATA.                                              SQ2164.2
+039588     MOVE BASELINE-CUR-KEY TO RAW-DATA-KEY.                       SQ2164.2
+039589 BASELINE-DIFF-EXIT. EXIT.                                        SQ2164.2
+039590 BASELINE-SCAN.                                                   SQ2164.2
+039591     READ RAW-DATA NEXT RECORD AT END                             SQ2164.2
+039592         MOVE 1 TO BASELINE-EOF-SWITCH                            SQ2164.2
+039593         GO TO BASELINE-SCAN-EXIT.                                SQ2164.2
+039594     IF RAW-DATA-KEY NOT LESS THAN BASELINE-CUR-KEY               SQ2164.2
+039595         MOVE 1 TO BASELINE-EOF-SWITCH                            SQ2164.2
+039596         GO TO BASELINE-SCAN-EXIT.                                SQ2164.2
+039597     IF RD-PGM-ID EQUAL TO CCVS-PGM-ID                            SQ2164.2
+039598             AND RD-TARGET-ID EQUAL TO CCVS-TARGET-ID             SQ2164.2
+039599         MOVE 1 TO BASELINE-FOUND-SWITCH                          SQ2164.2
+039600         MOVE C-OK   TO BASELINE-OK                               SQ2164.2
+039601         MOVE C-FAIL TO BASELINE-FAIL.                            SQ2164.2
+039602 BASELINE-SCAN-EXIT. EXIT.                                        SQ2164.2
 039400 SECT-SQ216A-0001 SECTION.                                        SQ2164.2
 039500 WRITE-INIT-GF-01.                                                SQ2164.2
 039600     MOVE "SQ-FS1" TO XFILE-NAME (1).                             SQ2164.2
@@ -402,15 +881,110 @@
 040200     MOVE 000750 TO RECORDS-IN-FILE (1).                          SQ2164.2
 040300     MOVE "SQ"   TO XFILE-ORGANIZATION (1).                       SQ2164.2
 040400     MOVE "S" TO XLABEL-TYPE (1).                                 SQ2164.2
-040500     MOVE 000001 TO XRECORD-NUMBER (1).                           SQ2164.2
-040600     OPEN OUTPUT SQ-FS1.                                          SQ2164.2
+040420     PERFORM FRI-RECONCILE THRU FRI-RECONCILE-EXIT.               SQ2164.2
+040450     PERFORM CKPT-READ THRU CKPT-READ-EXIT.                       SQ2164.2
+040460     IF RESTART-THE-BUILD                                         SQ2164.2
+040470         ADD 1 TO CKPT-LAST-RECNO GIVING XRECORD-NUMBER (1)       SQ2164.2
+040480         OPEN EXTEND SQ-FS1                                       SQ2164.2
+040490     ELSE                                                         SQ2164.2
+040495         PERFORM ARCH-ROTATE THRU ARCH-ROTATE-EXIT                SQ2164.2
+040500         MOVE 000001 TO XRECORD-NUMBER (1)                        SQ2164.2
+040600         OPEN OUTPUT SQ-FS1.                                      SQ2164.2
 040700 WRITE-TEST-GF-01.                                                SQ2164.2
 040800     MOVE FILE-RECORD-INFO-P1-120 (1)  TO SQ-FS1R1-F-G-120.       SQ2164.2
 040900     WRITE SQ-FS1R1-F-G-120.                                      SQ2164.2
+040920     DIVIDE XRECORD-NUMBER (1) BY CKPT-INTERVAL                   SQ2164.2
+040940         GIVING CKPT-QUOT REMAINDER CKPT-REM.                     SQ2164.2
+040960     IF CKPT-REM EQUAL TO ZERO                                    SQ2164.2
+040980         PERFORM CKPT-WRITE THRU CKPT-WRITE-EXIT.                 SQ2164.2
 041000     IF XRECORD-NUMBER (1) EQUAL TO 750                           SQ2164.2
 041100         GO TO WRITE-WRITE-GF-01.                                 SQ2164.2
 041200     ADD 1 TO XRECORD-NUMBER (1).                                 SQ2164.2
 041300     GO TO WRITE-TEST-GF-01.                                      SQ2164.2
+041320 CKPT-READ.                                                       SQ2164.2
+041340     MOVE ZERO TO CKPT-LAST-RECNO. MOVE ZERO TO RESTART-SWITCH.   SQ2164.2
+041360     OPEN INPUT CKPT-FILE.                                        SQ2164.2
+041380     IF CKPT-STATUS NOT EQUAL TO "00"                             SQ2164.2
+041390         GO TO CKPT-READ-EXIT.                                    SQ2164.2
+041400     READ CKPT-FILE AT END GO TO CKPT-READ-CLOSE.                 SQ2164.2
+041420     IF CKPT-LAST-RECNO GREATER THAN ZERO AND                     SQ2164.2
+041440        CKPT-LAST-RECNO LESS THAN 750                             SQ2164.2
+041460         MOVE 1 TO RESTART-SWITCH.                                SQ2164.2
+041480 CKPT-READ-CLOSE.                                                 SQ2164.2
+041490     CLOSE CKPT-FILE.                                             SQ2164.2
+041495 CKPT-READ-EXIT. EXIT.                                            SQ2164.2
+041500 CKPT-WRITE.                                                      SQ2164.2
+041520     OPEN OUTPUT CKPT-FILE.                                       SQ2164.2
+041540     WRITE CKPT-REC.                                              SQ2164.2
+041560     CLOSE CKPT-FILE.                                             SQ2164.2
+041580 CKPT-WRITE-EXIT. EXIT.                                           SQ2164.2
+041600*    A SITE THAT DOESN'T SUPPLY FRI-FILE SKIPS THIS CHECK         SQ2164.2
+041610*    ENTIRELY (SAME OPTIONAL-DATASET CONVENTION AS CKPT-          SQ2164.2
+041620*    FILE AND PARM-FILE); ONE THAT DOES GETS THE BUILD            SQ2164.2
+041630*    ABORTED BEFORE WRITE-TEST-GF-01 STARTS IF THE DD'S           SQ2164.2
+041640*    ACTUAL ATTRIBUTES DON'T MATCH THE SKELETON.                  SQ2164.2
+041650 FRI-RECONCILE.                                                   SQ2164.2
+041660     OPEN INPUT FRI-FILE.                                         SQ2164.2
+041670     IF FRI-STATUS NOT EQUAL TO "00"                              SQ2164.2
+041680         GO TO FRI-RECONCILE-EXIT.                                SQ2164.2
+041690     READ FRI-FILE AT END GO TO FRI-RECONCILE-CLOSE.              SQ2164.2
+041700     IF FRI-CTL-RECLEN  EQUAL TO XRECORD-LENGTH (1) AND           SQ2164.2
+041710        FRI-CTL-BLKSIZE EQUAL TO XBLOCK-SIZE   (1) AND            SQ2164.2
+041720        FRI-CTL-RECORDS EQUAL TO RECORDS-IN-FILE (1)              SQ2164.2
+041730         GO TO FRI-RECONCILE-CLOSE.                               SQ2164.2
+041740     DISPLAY "FRI-RECONCILE - SQ-FS1 DD DOES NOT MATCH "          SQ2164.2
+041750         "FILE-RECORD-INFO-SKELETON - BUILD ABORTED".             SQ2164.2
+041760     ADD 1 TO ERROR-COUNTER.                                      SQ2164.2
+041770     CLOSE FRI-FILE.                                              SQ2164.2
+041780     GO TO CLOSE-FILES.                                           SQ2164.2
+041790 FRI-RECONCILE-CLOSE.                                             SQ2164.2
+041800     CLOSE FRI-FILE.                                              SQ2164.2
+041810 FRI-RECONCILE-EXIT. EXIT.                                        SQ2164.2
+041820*    ARCH-ROTATE COPIES WHATEVER SQ-FS1 THE PRIOR RUN LEFT        SQ2164.2
+041821*    BEHIND OUT TO THE NEXT ARCH-FILE GENERATION BEFORE           SQ2164.2
+041822*    WRITE-INIT-GF-01'S OPEN OUTPUT TRUNCATES IT.  A              SQ2164.2
+041823*    RESTARTED BUILD (OPEN EXTEND) NEVER TRUNCATES, SO IT         SQ2164.2
+041824*    DOESN'T CALL ARCH-ROTATE AT ALL.                             SQ2164.2
+041825 ARCH-CTL-READ.                                                   SQ2164.2
+041826     MOVE ZERO TO ARCH-GEN-NUMBER.                                SQ2164.2
+041827     OPEN INPUT ARCH-CTL-FILE.                                    SQ2164.2
+041828     IF ARCH-CTL-STATUS NOT EQUAL TO "00"                         SQ2164.2
+041829         GO TO ARCH-CTL-READ-EXIT.                                SQ2164.2
+041830     READ ARCH-CTL-FILE AT END GO TO ARCH-CTL-READ-CLOSE.         SQ2164.2
+041831     MOVE ARCH-CTL-LAST-GEN TO ARCH-GEN-NUMBER.                   SQ2164.2
+041832 ARCH-CTL-READ-CLOSE.                                             SQ2164.2
+041833     CLOSE ARCH-CTL-FILE.                                         SQ2164.2
+041834 ARCH-CTL-READ-EXIT. EXIT.                                        SQ2164.2
+041835 ARCH-CTL-WRITE.                                                  SQ2164.2
+041836     OPEN OUTPUT ARCH-CTL-FILE.                                   SQ2164.2
+041837     MOVE ARCH-GEN-NUMBER TO ARCH-CTL-LAST-GEN.                   SQ2164.2
+041838     WRITE ARCH-CTL-REC.                                          SQ2164.2
+041839     CLOSE ARCH-CTL-FILE.                                         SQ2164.2
+041840 ARCH-CTL-WRITE-EXIT. EXIT.                                       SQ2164.2
+041841 ARCH-ROTATE.                                                     SQ2164.2
+041842     PERFORM ARCH-CTL-READ THRU ARCH-CTL-READ-EXIT.               SQ2164.2
+041843     ADD 1 TO ARCH-GEN-NUMBER.                                    SQ2164.2
+041844     IF ARCH-GEN-NUMBER GREATER THAN 5                            SQ2164.2
+041845         MOVE 1 TO ARCH-GEN-NUMBER.                               SQ2164.2
+041846     MOVE ARCH-GEN-NUMBER TO ARCH-NAME-GEN.                       SQ2164.2
+041847     OPEN INPUT SQ-FS1.                                           SQ2164.2
+041848     IF SQ-FS1-STATUS NOT EQUAL TO "00"                           SQ2164.2
+041849         GO TO ARCH-ROTATE-SAVE.                                  SQ2164.2
+041850     OPEN OUTPUT ARCH-FILE.                                       SQ2164.2
+041851     MOVE ZERO TO ARCH-EOF-SWITCH.                                SQ2164.2
+041852     PERFORM ARCH-COPY-REC THRU ARCH-COPY-REC-EXIT                SQ2164.2
+041853         UNTIL ARCH-END-OF-DATA.                                  SQ2164.2
+041854     CLOSE SQ-FS1.                                                SQ2164.2
+041855     CLOSE ARCH-FILE.                                             SQ2164.2
+041856 ARCH-ROTATE-SAVE.                                                SQ2164.2
+041857     PERFORM ARCH-CTL-WRITE THRU ARCH-CTL-WRITE-EXIT.             SQ2164.2
+041858 ARCH-ROTATE-EXIT. EXIT.                                          SQ2164.2
+041859 ARCH-COPY-REC.                                                   SQ2164.2
+041860     READ SQ-FS1 AT END MOVE 1 TO ARCH-EOF-SWITCH                 SQ2164.2
+041861         GO TO ARCH-COPY-REC-EXIT.                                SQ2164.2
+041862     MOVE SQ-FS1R1-F-G-120 TO ARCH-REC.                           SQ2164.2
+041863     WRITE ARCH-REC.                                              SQ2164.2
+041864 ARCH-COPY-REC-EXIT. EXIT.                                        SQ2164.2
 041400 WRITE-WRITE-GF-01.                                               SQ2164.2
 041500     MOVE "CREATE FILE SQ-FS1" TO FEATURE.                        SQ2164.2
 041600     MOVE "WRITE-TEST-GF-01" TO PAR-NAME.                         SQ2164.2
@@ -423,9 +997,11 @@
 042300*    HAS BEEN CREATED. THE FILE CONTAINS 750 RECORDS.             SQ2164.2
 042400 READ-INIT-F1-01.                                                 SQ2164.2
 042500     MOVE ZERO TO WRK-CS-09V00.                                   SQ2164.2
+042510     MOVE ZERO TO RECORDS-IN-ERROR.                               SQ2164.2
 042600*        THIS TEST READS AND CHECKS THE FILE CREATED IN           SQ2164.2
 042700*    WRITE-TEST-GF-01.                                            SQ2164.2
 042800     OPEN INPUT SQ-FS1.                                           SQ2164.2
+042810     IF BLOCK-MODE-ON GO TO BLOCK-VERIFY-F1-01.                   SQ2164.2
 042900 READ-TEST-F1-01.                                                 SQ2164.2
 043000     READ SQ-FS1                                                  SQ2164.2
 043100          AT END GO TO READ-TEST-F1-01-1.                         SQ2164.2
@@ -463,9 +1039,58 @@
 046300     PERFORM PRINT-DETAIL.                                        SQ2164.2
 046400 READ-CLOSE-F1-01.                                                SQ2164.2
 046500     CLOSE SQ-FS1.                                                SQ2164.2
-046600 READ-INIT-F1-02.                                                 SQ2164.2
+046510*        BLOCK-VERIFY-F1-01 IS THE PARM-BLOCK-MODE ALTERNATE      SQ2164.2
+046520*    PATH FOR READ-TEST-F1-01, ENTERED FROM READ-INIT-F1-01.      SQ2164.2
+046530*    IT READS SQ-FS1 A TABLE-FULL AT A TIME INSTEAD OF ONE        SQ2164.2
+046540*    READ/COMPARE/BRANCH PER RECORD, THEN REJOINS THE ORIGINAL    SQ2164.2
+046550*    PASS/FAIL LOGIC AT READ-TEST-F1-01-1 SO THE REPORTED RESULT  SQ2164.2
+046560*    IS IDENTICAL EITHER WAY.                                     SQ2164.2
+046570 BLOCK-VERIFY-F1-01.                                              SQ2164.2
+046580     MOVE ZERO TO BLOCK-VERIFY-EOF-SWITCH.                        SQ2164.2
+046590     PERFORM BLOCK-VERIFY-PASS THRU BLOCK-VERIFY-PASS-EXIT        SQ2164.2
+046600         UNTIL BLOCK-VERIFY-AT-EOF.                               SQ2164.2
+046610     GO TO READ-TEST-F1-01-1.                                     SQ2164.2
+046620 BLOCK-VERIFY-PASS.                                               SQ2164.2
+046630     PERFORM BLOCK-VERIFY-FILL THRU BLOCK-VERIFY-FILL-EXIT.       SQ2164.2
+046640     IF BLOCK-VERIFY-FILL-SUB EQUAL TO ZERO                       SQ2164.2
+046650         GO TO BLOCK-VERIFY-PASS-EXIT.                            SQ2164.2
+046660     PERFORM BLOCK-VERIFY-CHECK THRU BLOCK-VERIFY-CHECK-EXIT      SQ2164.2
+046670         VARYING BLOCK-VERIFY-CHECK-SUB FROM 1 BY 1               SQ2164.2
+046680         UNTIL BLOCK-VERIFY-CHECK-SUB GREATER THAN                SQ2164.2
+046690             BLOCK-VERIFY-FILL-SUB.                               SQ2164.2
+046700 BLOCK-VERIFY-PASS-EXIT. EXIT.                                    SQ2164.2
+046710 BLOCK-VERIFY-FILL.                                               SQ2164.2
+046720     MOVE ZERO TO BLOCK-VERIFY-FILL-SUB.                          SQ2164.2
+046730     PERFORM BLOCK-VERIFY-FILL-ONE THRU BLOCK-VERIFY-FILL-ONE-EXITSQ2164.2
+046740         UNTIL BLOCK-VERIFY-AT-EOF                                SQ2164.2
+046750         OR BLOCK-VERIFY-FILL-SUB EQUAL TO 50.                    SQ2164.2
+046760 BLOCK-VERIFY-FILL-EXIT. EXIT.                                    SQ2164.2
+046770 BLOCK-VERIFY-FILL-ONE.                                           SQ2164.2
+046780     READ SQ-FS1 AT END                                           SQ2164.2
+046790         MOVE 1 TO BLOCK-VERIFY-EOF-SWITCH                        SQ2164.2
+046800         GO TO BLOCK-VERIFY-FILL-ONE-EXIT.                        SQ2164.2
+046810     ADD 1 TO BLOCK-VERIFY-FILL-SUB.                              SQ2164.2
+046820     MOVE SQ-FS1R1-F-G-120                                        SQ2164.2
+046830         TO BLOCK-VERIFY-ENTRY (BLOCK-VERIFY-FILL-SUB).           SQ2164.2
+046840 BLOCK-VERIFY-FILL-ONE-EXIT. EXIT.                                SQ2164.2
+046850 BLOCK-VERIFY-CHECK.                                              SQ2164.2
+046860     MOVE BLOCK-VERIFY-ENTRY (BLOCK-VERIFY-CHECK-SUB)             SQ2164.2
+046870         TO FILE-RECORD-INFO-P1-120 (1).                          SQ2164.2
+046880     ADD 1 TO WRK-CS-09V00.                                       SQ2164.2
+046890     IF WRK-CS-09V00 GREATER THAN 750                             SQ2164.2
+046900         MOVE "MORE THAN 750 RECORDS" TO RE-MARK                  SQ2164.2
+046910         ADD 1 TO RECORDS-IN-ERROR                                SQ2164.2
+046920     ELSE IF WRK-CS-09V00 NOT EQUAL TO XRECORD-NUMBER (1)         SQ2164.2
+046930         ADD 1 TO RECORDS-IN-ERROR                                SQ2164.2
+046940     ELSE IF XFILE-NAME (1) NOT EQUAL TO "SQ-FS1"                 SQ2164.2
+046950         ADD 1 TO RECORDS-IN-ERROR                                SQ2164.2
+046960     ELSE IF XLABEL-TYPE (1) NOT EQUAL TO "S"                     SQ2164.2
+046970         ADD 1 TO RECORDS-IN-ERROR.                               SQ2164.2
+046980 BLOCK-VERIFY-CHECK-EXIT. EXIT.                                   SQ2164.2
+046990 READ-INIT-F1-02.                                                 SQ2164.2
 046700     MOVE ZERO TO WRK-CS-09V00.                                   SQ2164.2
 046800     MOVE ZERO TO RECORDS-IN-ERROR.                               SQ2164.2
+046810     MOVE ZERO TO EOF-FLAG.                                       SQ2164.2
 046900     OPEN INPUT   SQ-FS1.                                         SQ2164.2
 047000*            FOUR OPTIONS FOR THE READ STATEMENT ARE CHECKED      SQ2164.2
 047100*    IN THIS SERIES OF TESTS.                                     SQ2164.2
@@ -603,6 +1228,3 @@
 060300     CLOSE SQ-FS1.                                                SQ2164.2
 060400 TERMINATE-ROUTINE.                                               SQ2164.2
 060500     EXIT.                                                        SQ2164.2
-060600 CCVS-EXIT SECTION.                                               SQ2164.2
-060700 CCVS-999999.                                                     SQ2164.2
-060800     GO TO CLOSE-FILES.                                           SQ2164.2
