@@ -0,0 +1,403 @@
+000100 IDENTIFICATION DIVISION.                                         SQ2174.2
+000200 PROGRAM-ID.                                                      SQ2174.2
+000300     SQ217A.                                                      SQ2174.2
+000400******************************************************************SQ2174.2
+000500**                                                              * SQ2174.2
+000600**    VALIDATION FOR:-                                          * SQ2174.2
+000700**    IN-HOUSE OO-COBOL CONFORMANCE, MODELED ON THE CCVS85       *SQ2174.2
+000800**    SQ-SERIES.                                                * SQ2174.2
+000900**                                                              * SQ2174.2
+001000**        THIS ROUTINE TESTS THE INVOKE STATEMENT:              * SQ2174.2
+001100**             INVOKE class-name/identifier/SELF/SUPER          * SQ2174.2
+001200**             ... USING ... RETURNING ... [END-INVOKE]         * SQ2174.2
+001300**                                                              * SQ2174.2
+001400**    SQ217A CREATES AN INSTANCE OF INVK217C AND AN INSTANCE    * SQ2174.2
+001500**    OF ITS SUBCLASS INVK217D, THEN DRIVES THEIR METHODS TO    * SQ2174.2
+001600**    EXERCISE EACH INVOKE FORM IN TURN:  INVOKE class-name     * SQ2174.2
+001700**    "NEW" RETURNING (FACTORY METHOD), INVOKE identifier      *  SQ2174.2
+001800**    ... USING ... RETURNING ... END-INVOKE (OBJECT METHOD,    * SQ2174.2
+001900**    WHICH ITSELF USES INVOKE SELF TO REACH A SECOND METHOD    * SQ2174.2
+002000**    ON THE SAME INSTANCE), INVOKE identifier WITH NO          * SQ2174.2
+002100**    RETURNING (VOID METHOD SETTING OBJECT STATE), AND         * SQ2174.2
+002200**    INVOKE SUPER (INVK217D'S OVERRIDE OF GREET REACHING       * SQ2174.2
+002300**    INVK217C'S IMPLEMENTATION).                               * SQ2174.2
+002400**                                                              * SQ2174.2
+002500******************************************************************SQ2174.2
+002600 ENVIRONMENT DIVISION.                                            SQ2174.2
+002700 CONFIGURATION SECTION.                                           SQ2174.2
+002800 SOURCE-COMPUTER.                                                 SQ2174.2
+002900     GNU-COBOL.                                                   SQ2174.2
+003000 OBJECT-COMPUTER.                                                 SQ2174.2
+003100     GNU-COBOL.                                                   SQ2174.2
+003200 REPOSITORY.                                                      SQ2174.2
+003300     CLASS INVK217C                                               SQ2174.2
+003400     CLASS INVK217D.                                              SQ2174.2
+003500 INPUT-OUTPUT SECTION.                                            SQ2174.2
+003600 FILE-CONTROL.                                                    SQ2174.2
+003700     SELECT RAW-DATA   ASSIGN TO                                  SQ2174.2
+003800     CCVSRAW                                                      SQ2174.2
+003900            ORGANIZATION IS INDEXED                               SQ2174.2
+004000            ACCESS MODE IS RANDOM                                 SQ2174.2
+004100            RECORD KEY IS RAW-DATA-KEY.                           SQ2174.2
+004200     SELECT PRINT-FILE ASSIGN TO                                  SQ2174.2
+004300     CCVSPR2.                                                     SQ2174.2
+004310     SELECT PARM-FILE  ASSIGN TO                                  SQ2174.2
+004320            CCVSPARM                                              SQ2174.2
+004330            ORGANIZATION IS SEQUENTIAL                            SQ2174.2
+004340            FILE STATUS IS PARM-STATUS.                           SQ2174.2
+004400 DATA DIVISION.                                                   SQ2174.2
+004500 FILE SECTION.                                                    SQ2174.2
+004600 FD  RAW-DATA.                                                    SQ2174.2
+004700     COPY CCVSRAW.                                                SQ2174.2
+004800 FD  PRINT-FILE                                                   SQ2174.2
+004900     LABEL RECORDS                                                SQ2174.2
+005000     STANDARD                                                     SQ2174.2
+005100     DATA RECORD IS PRINT-REC DUMMY-RECORD                        SQ2174.2
+005200               .                                                  SQ2174.2
+005300 01  PRINT-REC PICTURE X(120).                                    SQ2174.2
+005400 01  DUMMY-RECORD PICTURE X(120).                                 SQ2174.2
+005410 FD  PARM-FILE                                                    SQ2174.2
+005420     LABEL RECORDS STANDARD.                                      SQ2174.2
+005430 01  PARM-REC.                                                    SQ2174.2
+005440     05  PARM-PAGE-LIMIT      PIC 999.                            SQ2174.2
+005450     05  PARM-TARGET-ID       PIC X(4).                           SQ2174.2
+005500 WORKING-STORAGE SECTION.                                         SQ2174.2
+005600 01  WS-OBJ-C               USAGE OBJECT REFERENCE INVK217C.      SQ2174.2
+005700 01  WS-OBJ-D               USAGE OBJECT REFERENCE INVK217D.      SQ2174.2
+005800 01  WS-IN-VAL              PIC 9(5)  VALUE ZERO.                 SQ2174.2
+005900 01  WS-OUT-VAL             PIC 9(5)  VALUE ZERO.                 SQ2174.2
+006000 01  WS-GREETING            PIC X(20) VALUE SPACE.                SQ2174.2
+006100 01  WS-DISPLAY-NUM         PIC ZZ9.                              SQ2174.2
+006200 01  EOF-FLAG               PICTURE 9 VALUE ZERO.                 SQ2174.2
+006300 01  TEST-RESULTS.                                                SQ2174.2
+006400     02 FILLER                    PICTURE X VALUE SPACE.          SQ2174.2
+006500     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SQ2174.2
+006600     02 FILLER                    PICTURE X VALUE SPACE.          SQ2174.2
+006700     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SQ2174.2
+006800     02 FILLER                    PICTURE X  VALUE SPACE.         SQ2174.2
+006900     02  PAR-NAME.                                                SQ2174.2
+007000       03 FILLER PICTURE X(12) VALUE SPACE.                       SQ2174.2
+007100       03  PARDOT-X PICTURE X  VALUE SPACE.                       SQ2174.2
+007200       03 DOTVALUE PICTURE 99  VALUE ZERO.                        SQ2174.2
+007300       03 FILLER PIC X(5) VALUE SPACE.                            SQ2174.2
+007400     02 FILLER PIC X(10) VALUE SPACE.                             SQ2174.2
+007500     02 RE-MARK PIC X(61).                                        SQ2174.2
+007600 01  TEST-COMPUTED.                                               SQ2174.2
+007700     02 FILLER PIC X(30) VALUE SPACE.                             SQ2174.2
+007800     02 FILLER PIC X(17) VALUE "       COMPUTED=".                SQ2174.2
+007900     02 COMPUTED-X.                                               SQ2174.2
+008000     03 COMPUTED-A                PICTURE X(20) VALUE SPACE.      SQ2174.2
+008100     03 FILLER PIC X(50) VALUE SPACE.                             SQ2174.2
+008200 01  TEST-CORRECT.                                                SQ2174.2
+008300     02 FILLER PIC X(30) VALUE SPACE.                             SQ2174.2
+008400     02 FILLER PIC X(17) VALUE "       CORRECT =".                SQ2174.2
+008500     02 CORRECT-X.                                                SQ2174.2
+008600     03 CORRECT-A                 PICTURE X(20) VALUE SPACE.      SQ2174.2
+008700     03 FILLER PIC X(50) VALUE SPACE.                             SQ2174.2
+008800 01  CCVS-C-1.                                                    SQ2174.2
+008900     02 FILLER PICTURE IS X(99) VALUE IS " FEATURE              PASQ2174.2
+009000-    "SS  PARAGRAPH-NAME                                          SQ2174.2
+009100-    "        REMARKS".                                           SQ2174.2
+009200     02 FILLER PICTURE IS X(20) VALUE IS SPACE.                   SQ2174.2
+009300 01  CCVS-C-2.                                                    SQ2174.2
+009400     02 FILLER PICTURE IS X VALUE IS SPACE.                       SQ2174.2
+009500     02 FILLER PICTURE IS X(6) VALUE IS "TESTED".                 SQ2174.2
+009600     02 FILLER PICTURE IS X(15) VALUE IS SPACE.                   SQ2174.2
+009700     02 FILLER PICTURE IS X(4) VALUE IS "FAIL".                   SQ2174.2
+009800     02 FILLER PICTURE IS X(94) VALUE IS SPACE.                   SQ2174.2
+009900 01  REC-CT PICTURE 99 VALUE ZERO.                                SQ2174.2
+010000 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        SQ2174.2
+010100 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  SQ2174.2
+010200 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          SQ2174.2
+010300 01  PASS-COUNTER PIC 999 VALUE ZERO.                             SQ2174.2
+010400 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SQ2174.2
+010500 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SQ2174.2
+010600 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SQ2174.2
+010610 01  PARM-STATUS PIC XX VALUE SPACE.                              SQ2174.2
+010620*    PAGE-LINE-LIMIT DEFAULTS TO 50 (THIS SUITE'S ORIGINAL        SQ2174.2
+010630*    PRINTER FORM LENGTH) BUT PARM-READ OVERRIDES IT FROM         SQ2174.2
+010640*    PARM-FILE WHEN A SITE SUPPLIES ONE, SO WRITE-LINE'S PAGE     SQ2174.2
+010650*    BREAK IS A RUN PARAMETER RATHER THAN A LITERAL.              SQ2174.2
+010660 01  PAGE-LINE-LIMIT PIC 999 VALUE 050.                           SQ2174.2
+010700 01  CCVS-H-1.                                                    SQ2174.2
+010800     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SQ2174.2
+010900     02 FILLER PICTURE X(67) VALUE                                SQ2174.2
+011000     " FEDERAL SOFTWARE TESTING CENTER COBOL COMPILER VALIDATION  SQ2174.2
+011100-    " SYSTEM".                                                   SQ2174.2
+011200     02  FILLER     PICTURE X(26)  VALUE SPACE.                   SQ2174.2
+011300 01  CCVS-H-2.                                                    SQ2174.2
+011400     02 FILLER PICTURE X(52) VALUE IS                             SQ2174.2
+011500     "CCVS85 FSTC COPY, NOT FOR DISTRIBUTION.".                   SQ2174.2
+011600     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   SQ2174.2
+011700     02 TEST-ID PICTURE IS X(9).                                  SQ2174.2
+011800     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   SQ2174.2
+011900 01  CCVS-H-3.                                                    SQ2174.2
+012000     02  FILLER PICTURE X(34) VALUE                               SQ2174.2
+012100     " FOR OFFICIAL USE ONLY    ".                                SQ2174.2
+012200     02  FILLER PICTURE X(58) VALUE                               SQ2174.2
+012300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2174.2
+012400     02  FILLER PICTURE X(28) VALUE                               SQ2174.2
+012500     "  COPYRIGHT   1985 ".                                       SQ2174.2
+012600 01  CCVS-E-1.                                                    SQ2174.2
+012700     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SQ2174.2
+012800     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SQ2174.2
+012900     02 ID-AGAIN PICTURE IS X(9).                                 SQ2174.2
+013000     02 FILLER PICTURE X(45) VALUE IS                             SQ2174.2
+013100     " NTIS DISTRIBUTION COBOL 85".                               SQ2174.2
+013200 01  CCVS-E-2.                                                    SQ2174.2
+013300     02  FILLER                   PICTURE X(31)  VALUE            SQ2174.2
+013400     SPACE.                                                       SQ2174.2
+013500     02  FILLER                   PICTURE X(21)  VALUE SPACE.     SQ2174.2
+013600     02 CCVS-E-2-2.                                               SQ2174.2
+013700         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            SQ2174.2
+013800         03 FILLER PICTURE IS X VALUE IS SPACE.                   SQ2174.2
+013900         03 ENDER-DESC PIC X(46) VALUE "ERRORS ENCOUNTERED".      SQ2174.2
+014000 01  CCVS-E-3.                                                    SQ2174.2
+014100     02  FILLER PICTURE X(22) VALUE                               SQ2174.2
+014200     " FOR OFFICIAL USE ONLY".                                    SQ2174.2
+014300     02  FILLER PICTURE X(12) VALUE SPACE.                        SQ2174.2
+014400     02  FILLER PICTURE X(58) VALUE                               SQ2174.2
+014500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".SQ2174.2
+014600     02  FILLER PICTURE X(13) VALUE SPACE.                        SQ2174.2
+014700     02 FILLER PIC X(15) VALUE " COPYRIGHT 1985".                 SQ2174.2
+014800 01  CCVS-E-4.                                                    SQ2174.2
+014900     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           SQ2174.2
+015000     02 FILLER PIC XXXX VALUE " OF ".                             SQ2174.2
+015100     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           SQ2174.2
+015200     02 FILLER PIC X(40) VALUE                                    SQ2174.2
+015300      "  TESTS WERE EXECUTED SUCCESSFULLY".                       SQ2174.2
+015400 01  XXINFO.                                                      SQ2174.2
+015500     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    SQ2174.2
+015600     02 INFO-TEXT.                                                SQ2174.2
+015700     04 FILLER PIC X(20) VALUE SPACE.                             SQ2174.2
+015800     04 XXCOMPUTED PIC X(20).                                     SQ2174.2
+015900     04 FILLER PIC X(5) VALUE SPACE.                              SQ2174.2
+016000     04 XXCORRECT PIC X(20).                                      SQ2174.2
+016100 01  HYPHEN-LINE.                                                 SQ2174.2
+016200     02 FILLER PICTURE IS X VALUE IS SPACE.                       SQ2174.2
+016300     02 FILLER PICTURE IS X(65) VALUE IS "*********************** SQ2174.2
+016400-    "*****************************************".                 SQ2174.2
+016500     02 FILLER PICTURE IS X(54) VALUE IS "*********************** SQ2174.2
+016600-    "******************************".                            SQ2174.2
+016700 01  CCVS-PGM-ID PIC X(6) VALUE                                   SQ2174.2
+016800     "SQ217A".                                                    SQ2174.2
+016900 01  CCVS-TARGET-ID PIC X(4) VALUE "DFLT".                        SQ2174.2
+017000 PROCEDURE DIVISION.                                              SQ2174.2
+017100 CCVS1 SECTION.                                                   SQ2174.2
+017200 OPEN-FILES.                                                      SQ2174.2
+017300     OPEN I-O RAW-DATA.                                           SQ2174.2
+017310*    PARM-READ RUNS BEFORE RD-TARGET-ID IS SET AND THE FIRST      SQ2174.2
+017320*    RAW-DATA-SATZ IS WRITTEN BELOW, SO A SITE-SUPPLIED           SQ2174.2
+017330*    PARM-TARGET-ID TAKES EFFECT ON THIS RUN'S KEY.               SQ2174.2
+017340     PERFORM  PARM-READ THRU PARM-READ-EXIT.                      SQ2174.2
+017400     MOVE CCVS-PGM-ID TO RD-PGM-ID.                               SQ2174.2
+017500     MOVE CCVS-TARGET-ID TO RD-TARGET-ID.                         SQ2174.2
+017600     ACCEPT C-DATE  FROM DATE.                                    SQ2174.2
+017700     ACCEPT C-TIME  FROM TIME.                                    SQ2174.2
+017800     MOVE "ABORTED " TO C-ABORT.                                  SQ2174.2
+017900     MOVE 1 TO C-NO-OF-TESTS.                                     SQ2174.2
+018000     MOVE ZERO TO C-OK C-ALL C-FAIL C-DELETED C-INSPECT.          SQ2174.2
+018100     MOVE SPACE TO C-NOTE C-INDENT.                               SQ2174.2
+018200     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               SQ2174.2
+018300 END-E-1.                                                         SQ2174.2
+018400     CLOSE RAW-DATA.                                              SQ2174.2
+018500     OPEN     OUTPUT PRINT-FILE.                                  SQ2174.2
+018600     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SQ2174.2
+018700     MOVE    SPACE TO TEST-RESULTS.                               SQ2174.2
+018800     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SQ2174.2
+018900     GO TO CCVS1-EXIT.                                            SQ2174.2
+019000 CLOSE-FILES.                                                     SQ2174.2
+019100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2174.2
+019200     OPEN I-O RAW-DATA.                                           SQ2174.2
+019300     MOVE CCVS-PGM-ID TO RD-PGM-ID.                               SQ2174.2
+019400     READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2174.2
+019500     MOVE "OK.     " TO C-ABORT.                                  SQ2174.2
+019600     MOVE PASS-COUNTER TO C-OK.                                   SQ2174.2
+019700     MOVE ERROR-HOLD   TO C-ALL.                                  SQ2174.2
+019800     MOVE ERROR-COUNTER TO C-FAIL.                                SQ2174.2
+019900     MOVE DELETE-CNT TO C-DELETED.                                SQ2174.2
+020000     MOVE INSPECT-COUNTER TO C-INSPECT.                           SQ2174.2
+020100     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             SQ2174.2
+020200 END-E-2.                                                         SQ2174.2
+020300     CLOSE RAW-DATA.                                              SQ2174.2
+020400 TERMINATE-CCVS.                                                  SQ2174.2
+020410     IF ERROR-COUNTER NOT EQUAL TO ZERO                           SQ2174.2
+020420         MOVE 4 TO RETURN-CODE.                                   SQ2174.2
+020500     EXIT PROGRAM.                                                SQ2174.2
+020600 TERMINATE-CALL.                                                  SQ2174.2
+020610     IF ERROR-COUNTER NOT EQUAL TO ZERO                           SQ2174.2
+020620         MOVE 4 TO RETURN-CODE.                                   SQ2174.2
+020700     STOP     RUN.                                                SQ2174.2
+020800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ2174.2
+020900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SQ2174.2
+021000 PRINT-DETAIL.                                                    SQ2174.2
+021100     IF REC-CT NOT EQUAL TO ZERO                                  SQ2174.2
+021200             MOVE "." TO PARDOT-X                                 SQ2174.2
+021300             MOVE REC-CT TO DOTVALUE.                             SQ2174.2
+021400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ2174.2
+021500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ2174.2
+021600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ2174.2
+021700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ2174.2
+021800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              SQ2174.2
+021900     MOVE SPACE TO CORRECT-X.                                     SQ2174.2
+022000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SQ2174.2
+022100     MOVE     SPACE TO RE-MARK.                                   SQ2174.2
+022200 HEAD-ROUTINE.                                                    SQ2174.2
+022300     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2174.2
+022400     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SQ2174.2
+022500     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SQ2174.2
+022600 COLUMN-NAMES-ROUTINE.                                            SQ2174.2
+022700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2174.2
+022800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2174.2
+022900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        SQ2174.2
+023000 END-ROUTINE.                                                     SQ2174.2
+023100     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.SQ2174.2
+023200 END-RTN-EXIT.                                                    SQ2174.2
+023300     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2174.2
+023400 END-ROUTINE-1.                                                   SQ2174.2
+023500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SQ2174.2
+023600      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SQ2174.2
+023700      ADD PASS-COUNTER TO ERROR-HOLD.                             SQ2174.2
+023800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SQ2174.2
+023900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SQ2174.2
+024000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                SQ2174.2
+024100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           SQ2174.2
+024200 END-ROUTINE-12.                                                  SQ2174.2
+024300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        SQ2174.2
+024400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      SQ2174.2
+024500         MOVE "NO " TO ERROR-TOTAL                                SQ2174.2
+024600         ELSE                                                     SQ2174.2
+024700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       SQ2174.2
+024800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           SQ2174.2
+024900     PERFORM WRITE-LINE.                                          SQ2174.2
+025000 END-ROUTINE-13.                                                  SQ2174.2
+025100     IF DELETE-CNT IS EQUAL TO ZERO                               SQ2174.2
+025200         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2174.2
+025300         MOVE DELETE-CNT TO ERROR-TOTAL.                          SQ2174.2
+025400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   SQ2174.2
+025500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2174.2
+025600      IF   INSPECT-COUNTER EQUAL TO ZERO                          SQ2174.2
+025700          MOVE "NO " TO ERROR-TOTAL                               SQ2174.2
+025800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   SQ2174.2
+025900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            SQ2174.2
+026000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          SQ2174.2
+026100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2174.2
+026200 WRITE-LINE.                                                      SQ2174.2
+026300     ADD 1 TO RECORD-COUNT.                                       SQ2174.2
+026400     IF RECORD-COUNT GREATER PAGE-LINE-LIMIT                      SQ2174.2
+026500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SQ2174.2
+026600         MOVE SPACE TO DUMMY-RECORD                               SQ2174.2
+026700         WRITE DUMMY-RECORD AFTER ADVANCING PAGE                  SQ2174.2
+026800         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             SQ2174.2
+026900         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     SQ2174.2
+027000         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          SQ2174.2
+027100         MOVE DUMMY-HOLD TO DUMMY-RECORD                          SQ2174.2
+027200         MOVE ZERO TO RECORD-COUNT.                               SQ2174.2
+027300     PERFORM WRT-LN.                                              SQ2174.2
+027400 WRT-LN.                                                          SQ2174.2
+027500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SQ2174.2
+027600     MOVE SPACE TO DUMMY-RECORD.                                  SQ2174.2
+027700 FAIL-ROUTINE.                                                    SQ2174.2
+027800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ2174.2
+027900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ2174.2
+028000     MOVE "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.    SQ2174.2
+028100     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     SQ2174.2
+028200     GO TO FAIL-ROUTINE-EX.                                       SQ2174.2
+028300 FAIL-ROUTINE-WRITE.                                              SQ2174.2
+028400     MOVE TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE           SQ2174.2
+028500     MOVE TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.   SQ2174.2
+028600 FAIL-ROUTINE-EX. EXIT.                                           SQ2174.2
+028700 BAIL-OUT.                                                        SQ2174.2
+028800     IF COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.       SQ2174.2
+028900     IF CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.               SQ2174.2
+029000 BAIL-OUT-WRITE.                                                  SQ2174.2
+029100     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  SQ2174.2
+029200     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     SQ2174.2
+029300 BAIL-OUT-EX. EXIT.                                               SQ2174.2
+029350 PARM-READ.                                                       SQ2174.2
+029360     OPEN INPUT PARM-FILE.                                        SQ2174.2
+029370     IF PARM-STATUS NOT EQUAL TO "00"                             SQ2174.2
+029380         GO TO PARM-READ-EXIT.                                    SQ2174.2
+029390     READ PARM-FILE AT END GO TO PARM-READ-CLOSE.                 SQ2174.2
+029400     IF PARM-PAGE-LIMIT GREATER THAN ZERO                         SQ2174.2
+029410         MOVE PARM-PAGE-LIMIT TO PAGE-LINE-LIMIT.                 SQ2174.2
+029415     IF PARM-TARGET-ID NOT EQUAL TO SPACE                         SQ2174.2
+029417         MOVE PARM-TARGET-ID TO CCVS-TARGET-ID.                   SQ2174.2
+029420 PARM-READ-CLOSE.                                                 SQ2174.2
+029430     CLOSE PARM-FILE.                                             SQ2174.2
+029440 PARM-READ-EXIT. EXIT.                                            SQ2174.2
+029400 CCVS1-EXIT.                                                      SQ2174.2
+029500     EXIT.                                                        SQ2174.2
+029600 SECT-SQ217A-0001 SECTION.                                        SQ2174.2
+029700**    TEST 1 -- INVOKE class-name "NEW" RETURNING (FACTORY     *  SQ2174.2
+029800**    METHOD FORM).                                            *  SQ2174.2
+029900 INVK-TEST-01.                                                    SQ2174.2
+030000     INVOKE INVK217C "NEW" RETURNING WS-OBJ-C.                    SQ2174.2
+030100     MOVE "INVOKE CLASS-NAME NEW" TO FEATURE.                     SQ2174.2
+030200     MOVE "INVK-TEST-01" TO PAR-NAME.                             SQ2174.2
+030300     IF WS-OBJ-C NOT EQUAL TO NULL                                SQ2174.2
+030400         PERFORM PASS                                             SQ2174.2
+030500         MOVE "INSTANCE CREATED" TO COMPUTED-A                    SQ2174.2
+030600     ELSE                                                         SQ2174.2
+030700         MOVE "WS-OBJ-C = NULL" TO COMPUTED-A                     SQ2174.2
+030800         MOVE "NOT EQUAL TO NULL" TO CORRECT-A                    SQ2174.2
+030900         MOVE "INVOKE NEW DID NOT RETURN AN OBJECT" TO RE-MARK    SQ2174.2
+031000         PERFORM FAIL.                                            SQ2174.2
+031100     PERFORM PRINT-DETAIL.                                        SQ2174.2
+031200**    TEST 2 -- INVOKE identifier USING ... RETURNING ...       * SQ2174.2
+031300**    END-INVOKE, WHERE THE INVOKED METHOD ITSELF USES          * SQ2174.2
+031400**    INVOKE SELF TO REACH A SECOND METHOD ON THE SAME          * SQ2174.2
+031500**    INSTANCE.                                                 * SQ2174.2
+031600 INVK-TEST-02.                                                    SQ2174.2
+031700     MOVE 6 TO WS-IN-VAL.                                         SQ2174.2
+031800     MOVE ZERO TO WS-OUT-VAL.                                     SQ2174.2
+031900     INVOKE WS-OBJ-C "DOUBLE-IT" USING WS-IN-VAL                  SQ2174.2
+032000         RETURNING WS-OUT-VAL                                     SQ2174.2
+032100     END-INVOKE.                                                  SQ2174.2
+032200     MOVE "INVOKE USING/RETURNING" TO FEATURE.                    SQ2174.2
+032300     MOVE "INVK-TEST-02" TO PAR-NAME.                             SQ2174.2
+032400     MOVE WS-OUT-VAL TO WS-DISPLAY-NUM. MOVE WS-DISPLAY-NUM TO    SQ2174.2
+032500         COMPUTED-A.                                              SQ2174.2
+032600     MOVE 12 TO WS-DISPLAY-NUM. MOVE WS-DISPLAY-NUM TO CORRECT-A. SQ2174.2
+032700     IF WS-OUT-VAL EQUAL TO 12                                    SQ2174.2
+032800         PERFORM PASS                                             SQ2174.2
+032900     ELSE                                                         SQ2174.2
+033000         MOVE "DOUBLE-IT RESULT WRONG" TO RE-MARK                 SQ2174.2
+033100         PERFORM FAIL.                                            SQ2174.2
+033200     PERFORM PRINT-DETAIL.                                        SQ2174.2
+033300**    TEST 3 -- INVOKE identifier WITH NO RETURNING (VOID       * SQ2174.2
+033400**    METHOD), FOLLOWED BY A SECOND INVOKE TO CONFIRM THE       * SQ2174.2
+033500**    OBJECT KEPT THE STATE THE FIRST INVOKE SET.               * SQ2174.2
+033600 INVK-TEST-03.                                                    SQ2174.2
+033700     MOVE 42 TO WS-IN-VAL.                                        SQ2174.2
+033800     INVOKE WS-OBJ-C "SET-VALUE" USING WS-IN-VAL.                 SQ2174.2
+033900     MOVE ZERO TO WS-OUT-VAL.                                     SQ2174.2
+034000     INVOKE WS-OBJ-C "GET-VALUE" RETURNING WS-OUT-VAL.            SQ2174.2
+034100     MOVE "INVOKE VOID METHOD" TO FEATURE.                        SQ2174.2
+034200     MOVE "INVK-TEST-03" TO PAR-NAME.                             SQ2174.2
+034300     MOVE WS-OUT-VAL TO WS-DISPLAY-NUM. MOVE WS-DISPLAY-NUM TO    SQ2174.2
+034400         COMPUTED-A.                                              SQ2174.2
+034500     MOVE 42 TO WS-DISPLAY-NUM. MOVE WS-DISPLAY-NUM TO CORRECT-A. SQ2174.2
+034600     IF WS-OUT-VAL EQUAL TO 42                                    SQ2174.2
+034700         PERFORM PASS                                             SQ2174.2
+034800     ELSE                                                         SQ2174.2
+034900         MOVE "SET-VALUE STATE NOT KEPT" TO RE-MARK               SQ2174.2
+035000         PERFORM FAIL.                                            SQ2174.2
+035100     PERFORM PRINT-DETAIL.                                        SQ2174.2
+035200**    TEST 4 -- INVOKE SUPER, EXERCISED INSIDE INVK217D'S       * SQ2174.2
+035300**    OVERRIDE OF GREET (SEE INVK217D.CBL).                     * SQ2174.2
+035400 INVK-TEST-04.                                                    SQ2174.2
+035500     INVOKE INVK217D "NEW" RETURNING WS-OBJ-D.                    SQ2174.2
+035600     MOVE SPACE TO WS-GREETING.                                   SQ2174.2
+035700     INVOKE WS-OBJ-D "GREET" RETURNING WS-GREETING.               SQ2174.2
+035800     MOVE "INVOKE SUPER" TO FEATURE.                              SQ2174.2
+035900     MOVE "INVK-TEST-04" TO PAR-NAME.                             SQ2174.2
+036000     MOVE WS-GREETING TO COMPUTED-A.                              SQ2174.2
+036100     MOVE "HELLO FROM BASE JR." TO CORRECT-A.                     SQ2174.2
+036200     IF WS-GREETING EQUAL TO "HELLO FROM BASE JR."                SQ2174.2
+036300         PERFORM PASS                                             SQ2174.2
+036400     ELSE                                                         SQ2174.2
+036500         MOVE "OVERRIDE DID NOT REACH SUPER'S GREET" TO RE-MARK   SQ2174.2
+036600         PERFORM FAIL.                                            SQ2174.2
+036700     PERFORM PRINT-DETAIL.                                        SQ2174.2
+036800     GO TO CLOSE-FILES.                                           SQ2174.2
