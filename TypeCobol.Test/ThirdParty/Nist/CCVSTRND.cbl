@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.                                         CVTRD4.2
+000200 PROGRAM-ID.    CCVSTRND.                                         CVTRD4.2
+000500******************************************************************CVTRD4.2
+000600**                                                                CVTRD4.2
+000700**    RELEASE-OVER-RELEASE CONFORMANCE DASHBOARD.  RAW-DATA   *   CVTRD4.2
+000800**    ALREADY HOLDS ONE RECORD PER RUN FOR EVERY CCVS         *   CVTRD4.2
+000900**    PROGRAM/TARGET (EVERY PROGRAM'S CLOSE-FILES WRITES A    *   CVTRD4.2
+001000**    FRESH RAW-DATA-SATZ RATHER THAN OVERWRITING THE LAST    *   CVTRD4.2
+001100**    ONE), SO THIS JOB WALKS THAT SAME HISTORY IN KEY        *   CVTRD4.2
+001200**    SEQUENCE AND CHARTS HOW EACH PROGRAM'S PASS/FAIL/       *   CVTRD4.2
+001300**    DELETE/INSPECT COUNTS DRIFTED FROM ONE RUN TO THE       *   CVTRD4.2
+001400**    NEXT, FLAGGING ANY RUN WHOSE FAIL COUNT ROSE OVER THE   *   CVTRD4.2
+001500**    PRIOR RUN AS A REGRESSION.                              *   CVTRD4.2
+001600**                                                                CVTRD4.2
+001700******************************************************************CVTRD4.2
+001800 ENVIRONMENT DIVISION.                                            CVTRD4.2
+001900 CONFIGURATION SECTION.                                           CVTRD4.2
+002000 SOURCE-COMPUTER.                                                 CVTRD4.2
+002100     GNU-COBOL.                                                   CVTRD4.2
+002200 OBJECT-COMPUTER.                                                 CVTRD4.2
+002300     GNU-COBOL.                                                   CVTRD4.2
+002400 INPUT-OUTPUT SECTION.                                            CVTRD4.2
+002500 FILE-CONTROL.                                                    CVTRD4.2
+002600     SELECT RAW-DATA   ASSIGN TO                                  CVTRD4.2
+002700            CCVSRAW                                               CVTRD4.2
+002800            ORGANIZATION IS INDEXED                               CVTRD4.2
+002900            ACCESS MODE IS SEQUENTIAL                             CVTRD4.2
+003000            RECORD KEY IS RAW-DATA-KEY.                           CVTRD4.2
+003100     SELECT PRINT-FILE ASSIGN TO                                  CVTRD4.2
+003200            CCVSTRNP.                                             CVTRD4.2
+003300 DATA DIVISION.                                                   CVTRD4.2
+003400 FILE SECTION.                                                    CVTRD4.2
+003500 FD  RAW-DATA.                                                    CVTRD4.2
+003600     COPY CCVSRAW.                                                CVTRD4.2
+003700 FD  PRINT-FILE                                                   CVTRD4.2
+003800     LABEL RECORDS STANDARD                                       CVTRD4.2
+003900     DATA RECORD IS PRINT-REC.                                    CVTRD4.2
+004000 01  PRINT-REC PICTURE X(120).                                    CVTRD4.2
+004100 WORKING-STORAGE SECTION.                                         CVTRD4.2
+004200 01  EOF-FLAG                PIC 9        VALUE ZERO.             CVTRD4.2
+004300 01  PRIOR-KEY-HELD          PIC 9        VALUE ZERO.             CVTRD4.2
+004400 01  PRIOR-PGM-ID            PIC X(6)     VALUE SPACE.            CVTRD4.2
+004500 01  PRIOR-TARGET-ID         PIC X(4)     VALUE SPACE.            CVTRD4.2
+004600 01  PRIOR-OK                PIC 999      VALUE ZERO.             CVTRD4.2
+004700 01  PRIOR-FAIL              PIC 999      VALUE ZERO.             CVTRD4.2
+004800 01  PRIOR-DELETED           PIC 999      VALUE ZERO.             CVTRD4.2
+004900 01  PRIOR-INSPECT           PIC 999      VALUE ZERO.             CVTRD4.2
+005000 01  DELTA-OK                PIC S999     VALUE ZERO.             CVTRD4.2
+005100 01  DELTA-FAIL              PIC S999     VALUE ZERO.             CVTRD4.2
+005200 01  DELTA-DELETED           PIC S999     VALUE ZERO.             CVTRD4.2
+005300 01  DELTA-INSPECT           PIC S999     VALUE ZERO.             CVTRD4.2
+005400 01  REGRESSION-COUNT        PIC 9(5) COMP VALUE ZERO.            CVTRD4.2
+005500 01  DUMMY-RECORD            PIC X(120)   VALUE SPACE.            CVTRD4.2
+005600 01  TRND-H-1.                                                    CVTRD4.2
+005700     02 FILLER PIC X(120) VALUE                                   CVTRD4.2
+005800     "    CCVS85 RELEASE-OVER-RELEASE CONFORMANCE DASHBOARD".     CVTRD4.2
+005900 01  TRND-C-1.                                                    CVTRD4.2
+006000     02 FILLER PIC X(6)  VALUE "PGM-ID".                          CVTRD4.2
+006100     02 FILLER PIC X(2)  VALUE SPACE.                             CVTRD4.2
+006200     02 FILLER PIC X(4)  VALUE "TRGT".                            CVTRD4.2
+006300     02 FILLER PIC X(2)  VALUE SPACE.                             CVTRD4.2
+006400     02 FILLER PIC X(8)  VALUE "RUN     ".                        CVTRD4.2
+006500     02 FILLER PIC X(2)  VALUE SPACE.                             CVTRD4.2
+006600     02 FILLER PIC X(4)  VALUE "FAIL".                            CVTRD4.2
+006700     02 FILLER PIC X(2)  VALUE SPACE.                             CVTRD4.2
+006800     02 FILLER PIC X(8)  VALUE "D-FAIL  ".                        CVTRD4.2
+006900     02 FILLER PIC X(2)  VALUE SPACE.                             CVTRD4.2
+007000     02 FILLER PIC X(9)  VALUE "REMARK   ".                       CVTRD4.2
+007100     02 FILLER PIC X(71) VALUE SPACE.                             CVTRD4.2
+007200 01  TRND-D-1.                                                    CVTRD4.2
+007300     02 TD-PGM-ID-O        PIC X(6).                              CVTRD4.2
+007400     02 FILLER             PIC X(2)  VALUE SPACE.                 CVTRD4.2
+007500     02 TD-TARGET-ID-O     PIC X(4).                              CVTRD4.2
+007600     02 FILLER             PIC X(2)  VALUE SPACE.                 CVTRD4.2
+007700     02 TD-RUN-STAMP-O     PIC X(8).                              CVTRD4.2
+007800     02 FILLER             PIC X(2)  VALUE SPACE.                 CVTRD4.2
+007900     02 TD-FAIL-O          PIC ZZ9.                               CVTRD4.2
+008000     02 FILLER             PIC X(2)  VALUE SPACE.                 CVTRD4.2
+008100     02 TD-DFAIL-O         PIC +999.                              CVTRD4.2
+008200     02 FILLER             PIC X(4)  VALUE SPACE.                 CVTRD4.2
+008300     02 TD-REMARK-O        PIC X(24).                             CVTRD4.2
+008400     02 FILLER             PIC X(47) VALUE SPACE.                 CVTRD4.2
+008500 01  TRND-S-1.                                                    CVTRD4.2
+008600     02 FILLER PIC X(24) VALUE "RUNS SHOWING REGRESSION=".        CVTRD4.2
+008700     02 REGRESSION-COUNT-O PIC ZZZZ9.                             CVTRD4.2
+008800     02 FILLER PIC X(91) VALUE SPACE.                             CVTRD4.2
+008900 PROCEDURE DIVISION.                                              CVTRD4.2
+009000 0000-MAINLINE SECTION.                                           CVTRD4.2
+009100 0000-START.                                                      CVTRD4.2
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      CVTRD4.2
+009300     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT                  CVTRD4.2
+009400             UNTIL EOF-FLAG EQUAL TO 1.                           CVTRD4.2
+009500     PERFORM 3000-FINISH THRU 3000-EXIT.                          CVTRD4.2
+009600     STOP RUN.                                                    CVTRD4.2
+009700 1000-INITIALIZE.                                                 CVTRD4.2
+009800     OPEN INPUT RAW-DATA.                                         CVTRD4.2
+009900     OPEN OUTPUT PRINT-FILE.                                      CVTRD4.2
+010000     MOVE TRND-H-1 TO PRINT-REC. WRITE PRINT-REC.                 CVTRD4.2
+010100     MOVE SPACE    TO PRINT-REC. WRITE PRINT-REC.                 CVTRD4.2
+010200     MOVE TRND-C-1 TO PRINT-REC. WRITE PRINT-REC.                 CVTRD4.2
+010300 1000-EXIT. EXIT.                                                 CVTRD4.2
+010400 2000-PROCESS-RECORDS.                                            CVTRD4.2
+010500     READ RAW-DATA AT END MOVE 1 TO EOF-FLAG GO TO 2000-EXIT.     CVTRD4.2
+010600     IF PRIOR-KEY-HELD EQUAL TO ZERO OR                           CVTRD4.2
+010700        RD-PGM-ID NOT EQUAL TO PRIOR-PGM-ID OR                    CVTRD4.2
+010800        RD-TARGET-ID NOT EQUAL TO PRIOR-TARGET-ID                 CVTRD4.2
+010900         PERFORM 2100-START-GROUP THRU 2100-EXIT                  CVTRD4.2
+011000     ELSE                                                         CVTRD4.2
+011100         PERFORM 2200-CHART-DELTA THRU 2200-EXIT.                 CVTRD4.2
+011200     PERFORM 2300-PRINT-RUN THRU 2300-EXIT.                       CVTRD4.2
+011300     MOVE RD-PGM-ID    TO PRIOR-PGM-ID.                           CVTRD4.2
+011400     MOVE RD-TARGET-ID TO PRIOR-TARGET-ID.                        CVTRD4.2
+011500     MOVE C-OK         TO PRIOR-OK.                               CVTRD4.2
+011600     MOVE C-FAIL       TO PRIOR-FAIL.                             CVTRD4.2
+011700     MOVE C-DELETED    TO PRIOR-DELETED.                          CVTRD4.2
+011800     MOVE C-INSPECT    TO PRIOR-INSPECT.                          CVTRD4.2
+011900     MOVE 1            TO PRIOR-KEY-HELD.                         CVTRD4.2
+012000 2000-EXIT. EXIT.                                                 CVTRD4.2
+012100 2100-START-GROUP.                                                CVTRD4.2
+012200     MOVE ZERO TO DELTA-OK DELTA-FAIL DELTA-DELETED DELTA-INSPECT.CVTRD4.2
+012300     MOVE SPACE TO TD-REMARK-O.                                   CVTRD4.2
+012400     MOVE "BASELINE" TO TD-REMARK-O.                              CVTRD4.2
+012500 2100-EXIT. EXIT.                                                 CVTRD4.2
+012600 2200-CHART-DELTA.                                                CVTRD4.2
+012700     SUBTRACT PRIOR-OK      FROM C-OK      GIVING DELTA-OK.       CVTRD4.2
+012800     SUBTRACT PRIOR-FAIL    FROM C-FAIL    GIVING DELTA-FAIL.     CVTRD4.2
+012900     SUBTRACT PRIOR-DELETED FROM C-DELETED GIVING DELTA-DELETED.  CVTRD4.2
+013000     SUBTRACT PRIOR-INSPECT FROM C-INSPECT GIVING DELTA-INSPECT.  CVTRD4.2
+013100     MOVE SPACE TO TD-REMARK-O.                                   CVTRD4.2
+013200     IF DELTA-FAIL GREATER THAN ZERO                              CVTRD4.2
+013300         ADD 1 TO REGRESSION-COUNT                                CVTRD4.2
+013400         MOVE "** REGRESSION **" TO TD-REMARK-O                   CVTRD4.2
+013500     ELSE                                                         CVTRD4.2
+013600         MOVE "OK" TO TD-REMARK-O.                                CVTRD4.2
+013700 2200-EXIT. EXIT.                                                 CVTRD4.2
+013800 2300-PRINT-RUN.                                                  CVTRD4.2
+013900     MOVE SPACE          TO TRND-D-1.                             CVTRD4.2
+014000     MOVE RD-PGM-ID      TO TD-PGM-ID-O.                          CVTRD4.2
+014100     MOVE RD-TARGET-ID   TO TD-TARGET-ID-O.                       CVTRD4.2
+014200     MOVE C-DATE         TO TD-RUN-STAMP-O.                       CVTRD4.2
+014300     MOVE C-FAIL         TO TD-FAIL-O.                            CVTRD4.2
+014400     MOVE DELTA-FAIL     TO TD-DFAIL-O.                           CVTRD4.2
+014500     MOVE TRND-D-1       TO PRINT-REC.                            CVTRD4.2
+014600     WRITE PRINT-REC.                                             CVTRD4.2
+014700 2300-EXIT. EXIT.                                                 CVTRD4.2
+014800 3000-FINISH.                                                     CVTRD4.2
+014900     MOVE SPACE TO PRINT-REC. WRITE PRINT-REC.                    CVTRD4.2
+015000     MOVE REGRESSION-COUNT TO REGRESSION-COUNT-O.                 CVTRD4.2
+015100     MOVE TRND-S-1 TO PRINT-REC. WRITE PRINT-REC.                 CVTRD4.2
+015200     CLOSE RAW-DATA.                                              CVTRD4.2
+015300     CLOSE PRINT-FILE.                                            CVTRD4.2
+015400 3000-EXIT. EXIT.                                                 CVTRD4.2
