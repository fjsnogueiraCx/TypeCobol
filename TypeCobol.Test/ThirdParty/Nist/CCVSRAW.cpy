@@ -0,0 +1,21 @@
+000100*    COPYBOOK CCVSRAW - SHARED RAW-DATA-SATZ LAYOUT FOR THE       CVRAW4.2
+000200*    CCVS85 JOB STREAM.  COPY THIS RECORD INTO ANY PROGRAM        CVRAW4.2
+000300*    THAT WRITES OR READS THE RAW-DATA CERTIFICATION-             CVRAW4.2
+000400*    HISTORY FILE (ONE RECORD PER RUN, KEYED BY PROGRAM,          CVRAW4.2
+000500*    TARGET AND RUN DATE/TIME) SO ALL PROGRAMS AGREE ON           CVRAW4.2
+000600*    ITS SHAPE.                                                   CVRAW4.2
+000700 01  RAW-DATA-SATZ.                                               CVRAW4.2
+000800     05  RAW-DATA-KEY.                                            CVRAW4.2
+000900         10  RD-PGM-ID       PIC X(6).                            CVRAW4.2
+001000         10  RD-TARGET-ID    PIC X(4).                            CVRAW4.2
+001100         10  C-DATE          PIC 9(6).                            CVRAW4.2
+001200         10  C-TIME          PIC 9(8).                            CVRAW4.2
+001300     05  C-NO-OF-TESTS       PIC 99.                              CVRAW4.2
+001400     05  C-OK                PIC 999.                             CVRAW4.2
+001500     05  C-ALL               PIC 999.                             CVRAW4.2
+001600     05  C-FAIL              PIC 999.                             CVRAW4.2
+001700     05  C-DELETED           PIC 999.                             CVRAW4.2
+001800     05  C-INSPECT           PIC 999.                             CVRAW4.2
+001900     05  C-NOTE              PIC X(13).                           CVRAW4.2
+002000     05  C-INDENT            PIC X.                               CVRAW4.2
+002100     05  C-ABORT             PIC X(8).                            CVRAW4.2
