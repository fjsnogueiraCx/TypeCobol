@@ -0,0 +1,69 @@
+000100 IDENTIFICATION DIVISION.                                         IK217C4.
+000200 CLASS-ID.      INVK217C.                                         IK217C4.
+000300******************************************************************IK217C4.
+000400**                                                                IK217C4.
+000500**    BASE CLASS USED BY SQ217A TO CERTIFY THE INVOKE          *  IK217C4.
+000600**    STATEMENT FORMS (IDENTIFIER, SELF, USING/RETURNING,      *  IK217C4.
+000700**    END-INVOKE).  INVK217D SUBCLASSES THIS TO EXERCISE       *  IK217C4.
+000800**    INVOKE SUPER.                                            *  IK217C4.
+000900**                                                                IK217C4.
+001000******************************************************************IK217C4.
+001100 ENVIRONMENT DIVISION.                                            IK217C4.
+001200 CONFIGURATION SECTION.                                           IK217C4.
+001300 REPOSITORY.                                                      IK217C4.
+001400     CLASS INVK217C.                                              IK217C4.
+001500 IDENTIFICATION DIVISION.                                         IK217C4.
+001600 FACTORY.                                                         IK217C4.
+001700 PROCEDURE DIVISION.                                              IK217C4.
+001800 END FACTORY.                                                     IK217C4.
+001900 IDENTIFICATION DIVISION.                                         IK217C4.
+002000 OBJECT.                                                          IK217C4.
+002100 DATA DIVISION.                                                   IK217C4.
+002200 WORKING-STORAGE SECTION.                                         IK217C4.
+002300 01  OBJ-STORED-VALUE      PIC 9(5)  VALUE ZERO.                  IK217C4.
+002400 PROCEDURE DIVISION.                                              IK217C4.
+002500 METHOD-ID.  GREET.                                               IK217C4.
+002600 DATA DIVISION.                                                   IK217C4.
+002700 LINKAGE SECTION.                                                 IK217C4.
+002800 01  LK-GREETING           PIC X(20).                             IK217C4.
+002900 PROCEDURE DIVISION RETURNING LK-GREETING.                        IK217C4.
+003000     MOVE "HELLO FROM BASE" TO LK-GREETING.                       IK217C4.
+003100 END METHOD GREET.                                                IK217C4.
+003200 METHOD-ID.  HALF-STEP.                                           IK217C4.
+003300 DATA DIVISION.                                                   IK217C4.
+003400 LINKAGE SECTION.                                                 IK217C4.
+003500 01  LK-IN                 PIC 9(5).                              IK217C4.
+003600 01  LK-OUT                PIC 9(5).                              IK217C4.
+003700 PROCEDURE DIVISION USING LK-IN RETURNING LK-OUT.                 IK217C4.
+003800     DIVIDE LK-IN BY 2 GIVING LK-OUT.                             IK217C4.
+003900 END METHOD HALF-STEP.                                            IK217C4.
+004000**    DOUBLE-IT INVOKES SELF TO REACH HALF-STEP, THEN UNDOES   *  IK217C4.
+004100**    THE HALVING FOUR TIMES OVER SO THE ROUND TRIP IS         *  IK217C4.
+004200**    VERIFIABLE FROM THE CALLING PROGRAM.                     *  IK217C4.
+004300 METHOD-ID.  DOUBLE-IT.                                           IK217C4.
+004400 DATA DIVISION.                                                   IK217C4.
+004500 LINKAGE SECTION.                                                 IK217C4.
+004600 01  LK-IN                 PIC 9(5).                              IK217C4.
+004700 01  LK-OUT                PIC 9(5).                              IK217C4.
+004800 PROCEDURE DIVISION USING LK-IN RETURNING LK-OUT.                 IK217C4.
+004900     MOVE ZERO TO LK-OUT.                                         IK217C4.
+005000     INVOKE SELF "HALF-STEP" USING LK-IN RETURNING LK-OUT         IK217C4.
+005100     END-INVOKE.                                                  IK217C4.
+005200     MULTIPLY 4 BY LK-OUT.                                        IK217C4.
+005300 END METHOD DOUBLE-IT.                                            IK217C4.
+005400 METHOD-ID.  SET-VALUE.                                           IK217C4.
+005500 DATA DIVISION.                                                   IK217C4.
+005600 LINKAGE SECTION.                                                 IK217C4.
+005700 01  LK-VAL                PIC 9(5).                              IK217C4.
+005800 PROCEDURE DIVISION USING LK-VAL.                                 IK217C4.
+005900     MOVE LK-VAL TO OBJ-STORED-VALUE.                             IK217C4.
+006000 END METHOD SET-VALUE.                                            IK217C4.
+006100 METHOD-ID.  GET-VALUE.                                           IK217C4.
+006200 DATA DIVISION.                                                   IK217C4.
+006300 LINKAGE SECTION.                                                 IK217C4.
+006400 01  LK-VAL                PIC 9(5).                              IK217C4.
+006500 PROCEDURE DIVISION RETURNING LK-VAL.                             IK217C4.
+006600     MOVE OBJ-STORED-VALUE TO LK-VAL.                             IK217C4.
+006700 END METHOD GET-VALUE.                                            IK217C4.
+006800 END OBJECT.                                                      IK217C4.
+006900 END CLASS INVK217C.                                              IK217C4.
