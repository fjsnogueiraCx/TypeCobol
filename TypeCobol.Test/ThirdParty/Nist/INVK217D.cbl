@@ -0,0 +1,35 @@
+000100 IDENTIFICATION DIVISION.                                         IK217D4.
+000200 CLASS-ID.      INVK217D INHERITS INVK217C.                       IK217D4.
+000300******************************************************************IK217D4.
+000400**                                                                IK217D4.
+000500**    SUBCLASS OF INVK217C.  OVERRIDES GREET SO SQ217A CAN     *  IK217D4.
+000600**    CERTIFY THE INVOKE SUPER FORM.                           *  IK217D4.
+000700**                                                                IK217D4.
+000800******************************************************************IK217D4.
+000900 ENVIRONMENT DIVISION.                                            IK217D4.
+001000 CONFIGURATION SECTION.                                           IK217D4.
+001100 REPOSITORY.                                                      IK217D4.
+001200     CLASS INVK217C                                               IK217D4.
+001300     CLASS INVK217D.                                              IK217D4.
+001400 IDENTIFICATION DIVISION.                                         IK217D4.
+001500 FACTORY.                                                         IK217D4.
+001600 PROCEDURE DIVISION.                                              IK217D4.
+001700 END FACTORY.                                                     IK217D4.
+001800 IDENTIFICATION DIVISION.                                         IK217D4.
+001900 OBJECT.                                                          IK217D4.
+002000 PROCEDURE DIVISION.                                              IK217D4.
+002100 METHOD-ID.  GREET OVERRIDE.                                      IK217D4.
+002200 DATA DIVISION.                                                   IK217D4.
+002300 WORKING-STORAGE SECTION.                                         IK217D4.
+002400 01  WS-BASE-GREETING      PIC X(20).                             IK217D4.
+002500 LINKAGE SECTION.                                                 IK217D4.
+002600 01  LK-GREETING           PIC X(20).                             IK217D4.
+002700 PROCEDURE DIVISION RETURNING LK-GREETING.                        IK217D4.
+002800     INVOKE SUPER "GREET" RETURNING WS-BASE-GREETING.             IK217D4.
+002810     MOVE SPACE TO LK-GREETING.                                   IK217D4.
+002900     STRING WS-BASE-GREETING (1:15) DELIMITED BY SIZE             IK217D4.
+003000            " JR." DELIMITED BY SIZE                              IK217D4.
+003100            INTO LK-GREETING.                                     IK217D4.
+003200 END METHOD GREET.                                                IK217D4.
+003300 END OBJECT.                                                      IK217D4.
+003400 END CLASS INVK217D.                                              IK217D4.
