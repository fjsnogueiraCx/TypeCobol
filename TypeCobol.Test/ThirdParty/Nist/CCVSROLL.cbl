@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.                                         CVRL14.2
+000200 PROGRAM-ID.    CCVSROLL.                                         CVRL14.2
+000500**************************************************************    CVRL14.2
+000600**                                                            *   CVRL14.2
+000700**    CONSOLIDATED SUITE-WIDE SCOREBOARD FOR THE CCVS85 JOB   *   CVRL14.2
+000800**    STREAM.  EVERY SQ-SERIES PROGRAM WRITES ITS FINAL       *   CVRL14.2
+000900**    PASS/FAIL/DELETE/INSPECT COUNTS INTO ONE SHARED         *   CVRL14.2
+001000**    RAW-DATA HISTORY FILE, KEYED BY PROGRAM-ID/TARGET/RUN   *   CVRL14.2
+001100**    DATE-TIME (SEE CCVSRAW COPYBOOK).  THIS JOB READS THAT  *   CVRL14.2
+001200**    FILE IN KEY SEQUENCE, TAKES THE MOST RECENT RUN FOR     *   CVRL14.2
+001300**    EACH PROGRAM/TARGET, AND ROLLS THEM UP INTO ONE         *   CVRL14.2
+001400**    PASS/FAIL/DELETE/INSPECT SCOREBOARD SO A COMPILER       *   CVRL14.2
+001500**    PROMOTION CAN BE SIGNED OFF WITHOUT COLLECTING EVERY    *   CVRL14.2
+001600**    PROGRAM'S PRINTOUT BY HAND.                             *   CVRL14.2
+001700**                                                            *   CVRL14.2
+001800**************************************************************    CVRL14.2
+001900 ENVIRONMENT DIVISION.                                            CVRL14.2
+002000 CONFIGURATION SECTION.                                           CVRL14.2
+002100 SOURCE-COMPUTER.                                                 CVRL14.2
+002200     GNU-COBOL.                                                   CVRL14.2
+002300 OBJECT-COMPUTER.                                                 CVRL14.2
+002400     GNU-COBOL.                                                   CVRL14.2
+002500 INPUT-OUTPUT SECTION.                                            CVRL14.2
+002600 FILE-CONTROL.                                                    CVRL14.2
+002700     SELECT RAW-DATA   ASSIGN TO                                  CVRL14.2
+002800            CCVSRAW                                               CVRL14.2
+002900            ORGANIZATION IS INDEXED                               CVRL14.2
+003000            ACCESS MODE IS SEQUENTIAL                             CVRL14.2
+003100            RECORD KEY IS RAW-DATA-KEY.                           CVRL14.2
+003200     SELECT PRINT-FILE ASSIGN TO                                  CVRL14.2
+003300            CCVSROLP.                                             CVRL14.2
+003400 DATA DIVISION.                                                   CVRL14.2
+003500 FILE SECTION.                                                    CVRL14.2
+003600 FD  RAW-DATA.                                                    CVRL14.2
+003700     COPY CCVSRAW.                                                CVRL14.2
+003800 FD  PRINT-FILE                                                   CVRL14.2
+003900     LABEL RECORDS STANDARD                                       CVRL14.2
+004000     DATA RECORD IS PRINT-REC.                                    CVRL14.2
+004100 01  PRINT-REC PICTURE X(120).                                    CVRL14.2
+004200 WORKING-STORAGE SECTION.                                         CVRL14.2
+004300 01  EOF-FLAG                PIC 9        VALUE ZERO.             CVRL14.2
+004400 01  RECORDS-READ            PIC 9(5) COMP VALUE ZERO.            CVRL14.2
+004500 01  PGM-COUNT               PIC 9(3) COMP VALUE ZERO.            CVRL14.2
+004600 01  PRIOR-KEY-HELD          PIC 9        VALUE ZERO.             CVRL14.2
+004700 01  PRIOR-PGM-ID            PIC X(6)     VALUE SPACE.            CVRL14.2
+004800 01  PRIOR-TARGET-ID         PIC X(4)     VALUE SPACE.            CVRL14.2
+004900 01  PRIOR-OK                PIC 999      VALUE ZERO.             CVRL14.2
+005000 01  PRIOR-FAIL              PIC 999      VALUE ZERO.             CVRL14.2
+005100 01  PRIOR-DELETED           PIC 999      VALUE ZERO.             CVRL14.2
+005200 01  PRIOR-INSPECT           PIC 999      VALUE ZERO.             CVRL14.2
+005300 01  PRIOR-DATE              PIC 9(6)     VALUE ZERO.             CVRL14.2
+005400 01  PRIOR-TIME              PIC 9(8)     VALUE ZERO.             CVRL14.2
+005500 01  PRIOR-ABORT             PIC X(8)     VALUE SPACE.            CVRL14.2
+005600 01  GRAND-OK                PIC 9(6) COMP VALUE ZERO.            CVRL14.2
+005700 01  GRAND-FAIL              PIC 9(6) COMP VALUE ZERO.            CVRL14.2
+005800 01  GRAND-DELETED           PIC 9(6) COMP VALUE ZERO.            CVRL14.2
+005900 01  GRAND-INSPECT           PIC 9(6) COMP VALUE ZERO.            CVRL14.2
+006000 01  DUMMY-RECORD            PIC X(120)   VALUE SPACE.            CVRL14.2
+006100 01  ROLL-H-1.                                                    CVRL14.2
+006200     02 FILLER PIC X(120) VALUE                                   CVRL14.2
+006300     "    CCVS85 CONSOLIDATED SUITE-WIDE SCOREBOARD".             CVRL14.2
+006400 01  ROLL-C-1.                                                    CVRL14.2
+006500     02 FILLER PIC X(6)  VALUE "PGM-ID".                          CVRL14.2
+006600     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+006700     02 FILLER PIC X(4)  VALUE "TRGT".                            CVRL14.2
+006800     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+006900     02 FILLER PIC X(8)  VALUE "LATEST  ".                        CVRL14.2
+007000     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+007100     02 FILLER PIC X(6)  VALUE "STATUS".                          CVRL14.2
+007200     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+007300     02 FILLER PIC X(4)  VALUE "PASS".                            CVRL14.2
+007400     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+007500     02 FILLER PIC X(4)  VALUE "FAIL".                            CVRL14.2
+007600     02 FILLER PIC X(2)  VALUE SPACE.                             CVRL14.2
+007700     02 FILLER PIC X(4)  VALUE "DEL ".                            CVRL14.2
+007800     02 FILLER PIC X(4)  VALUE "INSP".                            CVRL14.2
+007900     02 FILLER PIC X(75) VALUE SPACE.                             CVRL14.2
+008000 01  ROLL-D-1.                                                    CVRL14.2
+008100     02 RD-PGM-ID-O        PIC X(6).                              CVRL14.2
+008200     02 FILLER             PIC X(2)  VALUE SPACE.                 CVRL14.2
+008300     02 RD-TARGET-ID-O     PIC X(4).                              CVRL14.2
+008400     02 FILLER             PIC X(2)  VALUE SPACE.                 CVRL14.2
+008500     02 RD-RUN-STAMP-O     PIC X(8).                              CVRL14.2
+008600     02 FILLER             PIC X(2)  VALUE SPACE.                 CVRL14.2
+008700     02 RD-ABORT-O         PIC X(8).                              CVRL14.2
+008800     02 RD-OK-O            PIC ZZ9.                               CVRL14.2
+008900     02 FILLER             PIC X(2)  VALUE SPACE.                 CVRL14.2
+009000     02 RD-FAIL-O          PIC ZZ9.                               CVRL14.2
+009100     02 FILLER             PIC X(2)  VALUE SPACE.                 CVRL14.2
+009200     02 RD-DEL-O           PIC ZZ9.                               CVRL14.2
+009300     02 FILLER             PIC X(1)  VALUE SPACE.                 CVRL14.2
+009400     02 RD-INSP-O          PIC ZZ9.                               CVRL14.2
+009500     02 FILLER             PIC X(76) VALUE SPACE.                 CVRL14.2
+009600 01  ROLL-S-1.                                                    CVRL14.2
+009700     02 FILLER PIC X(20) VALUE "PROGRAMS ROLLED UP=".             CVRL14.2
+009800     02 PGM-COUNT-O       PIC ZZ9.                                CVRL14.2
+009900     02 FILLER PIC X(97) VALUE SPACE.                             CVRL14.2
+010000 01  ROLL-S-2.                                                    CVRL14.2
+010100     02 FILLER PIC X(20) VALUE "TOTAL PASS         =".            CVRL14.2
+010200     02 GRAND-OK-O        PIC ZZZZZ9.                             CVRL14.2
+010300     02 FILLER PIC X(94) VALUE SPACE.                             CVRL14.2
+010400 01  ROLL-S-3.                                                    CVRL14.2
+010500     02 FILLER PIC X(20) VALUE "TOTAL FAIL         =".            CVRL14.2
+010600     02 GRAND-FAIL-O      PIC ZZZZZ9.                             CVRL14.2
+010700     02 FILLER PIC X(94) VALUE SPACE.                             CVRL14.2
+010800 01  ROLL-S-4.                                                    CVRL14.2
+010900     02 FILLER PIC X(20) VALUE "TOTAL DELETED      =".            CVRL14.2
+011000     02 GRAND-DEL-O       PIC ZZZZZ9.                             CVRL14.2
+011100     02 FILLER PIC X(94) VALUE SPACE.                             CVRL14.2
+011200 01  ROLL-S-5.                                                    CVRL14.2
+011300     02 FILLER PIC X(20) VALUE "TOTAL INSPECT      =".            CVRL14.2
+011400     02 GRAND-INSP-O      PIC ZZZZZ9.                             CVRL14.2
+011500     02 FILLER PIC X(94) VALUE SPACE.                             CVRL14.2
+011600 PROCEDURE DIVISION.                                              CVRL14.2
+011700 0000-MAINLINE SECTION.                                           CVRL14.2
+011800 0000-START.                                                      CVRL14.2
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      CVRL14.2
+012000     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT                  CVRL14.2
+012100             UNTIL EOF-FLAG EQUAL TO 1.                           CVRL14.2
+012200     PERFORM 3000-FINISH THRU 3000-EXIT.                          CVRL14.2
+012300     STOP RUN.                                                    CVRL14.2
+012400 1000-INITIALIZE.                                                 CVRL14.2
+012500     OPEN INPUT RAW-DATA.                                         CVRL14.2
+012600     OPEN OUTPUT PRINT-FILE.                                      CVRL14.2
+012700     MOVE ROLL-H-1 TO PRINT-REC. WRITE PRINT-REC.                 CVRL14.2
+012800     MOVE SPACE    TO PRINT-REC. WRITE PRINT-REC.                 CVRL14.2
+012900     MOVE ROLL-C-1 TO PRINT-REC. WRITE PRINT-REC.                 CVRL14.2
+013000     READ RAW-DATA AT END MOVE 1 TO EOF-FLAG.                     CVRL14.2
+013100     IF EOF-FLAG EQUAL TO ZERO                                    CVRL14.2
+013200         PERFORM 2100-HOLD-AS-PRIOR THRU 2100-EXIT.               CVRL14.2
+013300 1000-EXIT. EXIT.                                                 CVRL14.2
+013400 2000-PROCESS-RECORDS.                                            CVRL14.2
+013500     READ RAW-DATA AT END MOVE 1 TO EOF-FLAG GO TO 2000-EXIT.     CVRL14.2
+013600     ADD 1 TO RECORDS-READ.                                       CVRL14.2
+013700     IF RD-PGM-ID NOT EQUAL TO PRIOR-PGM-ID OR                    CVRL14.2
+013800        RD-TARGET-ID NOT EQUAL TO PRIOR-TARGET-ID                 CVRL14.2
+013900         PERFORM 2200-FLUSH-GROUP THRU 2200-EXIT.                 CVRL14.2
+014000     PERFORM 2100-HOLD-AS-PRIOR THRU 2100-EXIT.                   CVRL14.2
+014100 2000-EXIT. EXIT.                                                 CVRL14.2
+014200 2100-HOLD-AS-PRIOR.                                              CVRL14.2
+014300     MOVE RD-PGM-ID    TO PRIOR-PGM-ID.                           CVRL14.2
+014400     MOVE RD-TARGET-ID TO PRIOR-TARGET-ID.                        CVRL14.2
+014500     MOVE C-DATE       TO PRIOR-DATE.                             CVRL14.2
+014600     MOVE C-TIME       TO PRIOR-TIME.                             CVRL14.2
+014700     MOVE C-OK         TO PRIOR-OK.                               CVRL14.2
+014800     MOVE C-FAIL       TO PRIOR-FAIL.                             CVRL14.2
+014900     MOVE C-DELETED    TO PRIOR-DELETED.                          CVRL14.2
+015000     MOVE C-INSPECT    TO PRIOR-INSPECT.                          CVRL14.2
+015100     MOVE C-ABORT      TO PRIOR-ABORT.                            CVRL14.2
+015200     MOVE 1            TO PRIOR-KEY-HELD.                         CVRL14.2
+015300 2100-EXIT. EXIT.                                                 CVRL14.2
+015400 2200-FLUSH-GROUP.                                                CVRL14.2
+015500     IF PRIOR-KEY-HELD EQUAL TO ZERO GO TO 2200-EXIT.             CVRL14.2
+015600     ADD 1 TO PGM-COUNT.                                          CVRL14.2
+015700     ADD PRIOR-OK      TO GRAND-OK.                               CVRL14.2
+015800     ADD PRIOR-FAIL    TO GRAND-FAIL.                             CVRL14.2
+015900     ADD PRIOR-DELETED TO GRAND-DELETED.                          CVRL14.2
+016000     ADD PRIOR-INSPECT TO GRAND-INSPECT.                          CVRL14.2
+016100     MOVE SPACE        TO ROLL-D-1.                               CVRL14.2
+016200     MOVE PRIOR-PGM-ID    TO RD-PGM-ID-O.                         CVRL14.2
+016300     MOVE PRIOR-TARGET-ID TO RD-TARGET-ID-O.                      CVRL14.2
+016400     MOVE PRIOR-DATE      TO RD-RUN-STAMP-O.                      CVRL14.2
+016500     MOVE PRIOR-ABORT     TO RD-ABORT-O.                          CVRL14.2
+016600     MOVE PRIOR-OK        TO RD-OK-O.                             CVRL14.2
+016700     MOVE PRIOR-FAIL      TO RD-FAIL-O.                           CVRL14.2
+016800     MOVE PRIOR-DELETED   TO RD-DEL-O.                            CVRL14.2
+016900     MOVE PRIOR-INSPECT   TO RD-INSP-O.                           CVRL14.2
+017000     MOVE ROLL-D-1        TO PRINT-REC.                           CVRL14.2
+017100     WRITE PRINT-REC.                                             CVRL14.2
+017200 2200-EXIT. EXIT.                                                 CVRL14.2
+017300 3000-FINISH.                                                     CVRL14.2
+017400     PERFORM 2200-FLUSH-GROUP THRU 2200-EXIT.                     CVRL14.2
+017500     MOVE SPACE   TO PRINT-REC. WRITE PRINT-REC.                  CVRL14.2
+017600     MOVE PGM-COUNT   TO PGM-COUNT-O.                             CVRL14.2
+017700     MOVE ROLL-S-1    TO PRINT-REC. WRITE PRINT-REC.              CVRL14.2
+017800     MOVE GRAND-OK    TO GRAND-OK-O.                              CVRL14.2
+017900     MOVE ROLL-S-2    TO PRINT-REC. WRITE PRINT-REC.              CVRL14.2
+018000     MOVE GRAND-FAIL  TO GRAND-FAIL-O.                            CVRL14.2
+018100     MOVE ROLL-S-3    TO PRINT-REC. WRITE PRINT-REC.              CVRL14.2
+018200     MOVE GRAND-DELETED TO GRAND-DEL-O.                           CVRL14.2
+018300     MOVE ROLL-S-4    TO PRINT-REC. WRITE PRINT-REC.              CVRL14.2
+018400     MOVE GRAND-INSPECT TO GRAND-INSP-O.                          CVRL14.2
+018500     MOVE ROLL-S-5    TO PRINT-REC. WRITE PRINT-REC.              CVRL14.2
+018600     IF GRAND-FAIL GREATER THAN ZERO                              CVRL14.2
+018700         MOVE "** ONE OR MORE PROGRAMS FAILED **" TO DUMMY-RECORD CVRL14.2
+018800         MOVE DUMMY-RECORD TO PRINT-REC                           CVRL14.2
+018900         WRITE PRINT-REC.                                         CVRL14.2
+019000     CLOSE RAW-DATA.                                              CVRL14.2
+019100     CLOSE PRINT-FILE.                                            CVRL14.2
+019200 3000-EXIT. EXIT.                                                 CVRL14.2
