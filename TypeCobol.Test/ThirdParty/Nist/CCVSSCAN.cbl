@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.                                         CVSCN4.2
+000200 PROGRAM-ID.    CCVSSCAN.                                         CVSCN4.2
+000500******************************************************************CVSCN4.2
+000600**                                                                CVSCN4.2
+000700**    WALKS THE PROGRAM LIBRARY (ONE MEMBER AFTER ANOTHER,     *  CVSCN4.2
+000800**    CONCATENATED, IN THE SAME 80-COLUMN FORM AS THE REST OF  *  CVSCN4.2
+000900**    THIS SUITE) LOOKING FOR THE OLD MAINFRAME COMMENTED      *  CVSCN4.2
+001000**    REMARKS.  COPY=( ... ).  BLOCK THAT USED TO SIT ABOVE A  *  CVSCN4.2
+001100**    REAL COPY STATEMENT.  THE CURRENT COMPILER TREATS IT AS  *  CVSCN4.2
+001200**    JUST ANOTHER COMMENT, BUT THE COPYBOOK NAMES INSIDE IT   *  CVSCN4.2
+001300**    ARE SOMETIMES THE ONLY SURVIVING RECORD OF A COPY        *  CVSCN4.2
+001400**    DEPENDENCY THAT WAS LATER DROPPED OR RENAMED.  EVERY     *  CVSCN4.2
+001500**    PROGRAM-ID/COPYBOOK PAIR FOUND IS WRITTEN TO             *  CVSCN4.2
+001600**    WORKLIST-FILE FOR A HUMAN TO RECONCILE AGAINST THE       *  CVSCN4.2
+001700**    LIVE COPY STATEMENTS BEFORE THE NEXT MIGRATION.          *  CVSCN4.2
+001800**                                                                CVSCN4.2
+001900******************************************************************CVSCN4.2
+002000 ENVIRONMENT DIVISION.                                            CVSCN4.2
+002100 CONFIGURATION SECTION.                                           CVSCN4.2
+002200 SOURCE-COMPUTER.                                                 CVSCN4.2
+002300     GNU-COBOL.                                                   CVSCN4.2
+002400 OBJECT-COMPUTER.                                                 CVSCN4.2
+002500     GNU-COBOL.                                                   CVSCN4.2
+002600 INPUT-OUTPUT SECTION.                                            CVSCN4.2
+002700 FILE-CONTROL.                                                    CVSCN4.2
+002800     SELECT PGM-LIBRARY  ASSIGN TO                                CVSCN4.2
+002900            CCVSPLIB                                              CVSCN4.2
+003000            ORGANIZATION IS SEQUENTIAL                            CVSCN4.2
+003100            ACCESS MODE IS SEQUENTIAL.                            CVSCN4.2
+003200     SELECT WORKLIST-FILE ASSIGN TO                               CVSCN4.2
+003300            CCVSWORK.                                             CVSCN4.2
+003400 DATA DIVISION.                                                   CVSCN4.2
+003500 FILE SECTION.                                                    CVSCN4.2
+003600 FD  PGM-LIBRARY                                                  CVSCN4.2
+003700     LABEL RECORDS STANDARD                                       CVSCN4.2
+003800     RECORD CONTAINS 80 CHARACTERS.                               CVSCN4.2
+003900 01  PLR-REC.                                                     CVSCN4.2
+004000     05  PLR-SEQ               PIC X(6).                          CVSCN4.2
+004100     05  PLR-IND               PIC X.                             CVSCN4.2
+004200     05  PLR-CODE              PIC X(65).                         CVSCN4.2
+004300     05  PLR-TAG               PIC X(8).                          CVSCN4.2
+004400 FD  WORKLIST-FILE                                                CVSCN4.2
+004500     LABEL RECORDS STANDARD.                                      CVSCN4.2
+004600 01  WORK-REC.                                                    CVSCN4.2
+004700     05  WORK-PGM-ID           PIC X(30).                         CVSCN4.2
+004800     05  FILLER                PIC X(2)  VALUE SPACE.             CVSCN4.2
+004900     05  WORK-COPYBOOK         PIC X(30).                         CVSCN4.2
+005000 WORKING-STORAGE SECTION.                                         CVSCN4.2
+005100 01  SCAN-EOF-SWITCH           PIC 9     VALUE ZERO.              CVSCN4.2
+005200     88  SCAN-END-OF-LIBRARY             VALUE 1.                 CVSCN4.2
+005300 01  SCAN-IN-BLOCK-SWITCH      PIC 9     VALUE ZERO.              CVSCN4.2
+005400     88  SCAN-IN-REMARKS-COPY            VALUE 1.                 CVSCN4.2
+005500 01  SCAN-CURRENT-PGM         PIC X(30) VALUE SPACE.              CVSCN4.2
+005600 01  SCAN-REMARKS-COUNT        PIC 99    VALUE ZERO.              CVSCN4.2
+005700 01  SCAN-COPYEQ-COUNT         PIC 99    VALUE ZERO.              CVSCN4.2
+005800 01  SCAN-CLOSE-COUNT          PIC 99    VALUE ZERO.              CVSCN4.2
+005900 01  SCAN-TOKEN-1              PIC X(30) VALUE SPACE.             CVSCN4.2
+006000 01  SCAN-TOKEN-2              PIC X(30) VALUE SPACE.             CVSCN4.2
+006100 01  SCAN-TOKEN-3              PIC X(30) VALUE SPACE.             CVSCN4.2
+006200 01  SCAN-NAME-WORK            PIC X(30) VALUE SPACE.             CVSCN4.2
+006300 01  SCAN-PAIR-COUNT           PIC 9(5)  VALUE ZERO.              CVSCN4.2
+006400**    PROGRAM-ID-LITERAL IS COMPARED AGAINST THE FIRST TOKEN   *  CVSCN4.2
+006500**    UNSTRING PULLS OFF EACH RECORD, SO THE SCAN DOESN'T CARE *  CVSCN4.2
+006600**    HOW MANY SPACES SEPARATE THE WORDS ON THE SOURCE LINE.   *  CVSCN4.2
+006700 01  PROGRAM-ID-LITERAL        PIC X(30) VALUE "PROGRAM-ID.".     CVSCN4.2
+006800 PROCEDURE DIVISION.                                              CVSCN4.2
+006900 0000-MAINLINE SECTION.                                           CVSCN4.2
+007000 0000-START.                                                      CVSCN4.2
+007100     OPEN INPUT PGM-LIBRARY.                                      CVSCN4.2
+007200     OPEN OUTPUT WORKLIST-FILE.                                   CVSCN4.2
+007300     PERFORM 1000-READ-LIBRARY THRU 1000-EXIT                     CVSCN4.2
+007400             UNTIL SCAN-END-OF-LIBRARY.                           CVSCN4.2
+007500     CLOSE PGM-LIBRARY.                                           CVSCN4.2
+007600     CLOSE WORKLIST-FILE.                                         CVSCN4.2
+007700     DISPLAY "CCVSSCAN - COPYBOOK PAIRS WRITTEN: " SCAN-PAIR-COUNTCVSCN4.2
+007800     STOP RUN.                                                    CVSCN4.2
+007900 1000-READ-LIBRARY.                                               CVSCN4.2
+008000     READ PGM-LIBRARY AT END                                      CVSCN4.2
+008100         MOVE 1 TO SCAN-EOF-SWITCH                                CVSCN4.2
+008200         GO TO 1000-EXIT.                                         CVSCN4.2
+008300     PERFORM 2000-SCAN-RECORD THRU 2000-EXIT.                     CVSCN4.2
+008400 1000-EXIT. EXIT.                                                 CVSCN4.2
+008500**    2000-SCAN-RECORD HOLDS THE MOST RECENT PROGRAM-ID SEEN SO * CVSCN4.2
+008600**    EACH COPYBOOK NAME FOUND INSIDE A LATER REMARKS. COPY=(   * CVSCN4.2
+008700**    BLOCK CAN BE PAIRED WITH THE PROGRAM IT BELONGS TO.       * CVSCN4.2
+008800 2000-SCAN-RECORD.                                                CVSCN4.2
+008900     UNSTRING PLR-CODE DELIMITED BY ALL SPACE                     CVSCN4.2
+009000         INTO SCAN-TOKEN-1 SCAN-TOKEN-2 SCAN-TOKEN-3.             CVSCN4.2
+009100     IF SCAN-TOKEN-1 EQUAL TO PROGRAM-ID-LITERAL                  CVSCN4.2
+009200         PERFORM 2100-CAPTURE-PGM-ID THRU 2100-EXIT               CVSCN4.2
+009300         GO TO 2000-EXIT.                                         CVSCN4.2
+009400     IF PLR-IND NOT EQUAL TO "*"                                  CVSCN4.2
+009500         GO TO 2000-EXIT.                                         CVSCN4.2
+009600     IF NOT SCAN-IN-REMARKS-COPY                                  CVSCN4.2
+009700         PERFORM 2200-CHECK-BLOCK-START THRU 2200-EXIT            CVSCN4.2
+009800         GO TO 2000-EXIT.                                         CVSCN4.2
+009900     PERFORM 2300-CHECK-BLOCK-BODY THRU 2300-EXIT.                CVSCN4.2
+010000 2000-EXIT. EXIT.                                                 CVSCN4.2
+010100 2100-CAPTURE-PGM-ID.                                             CVSCN4.2
+010200     UNSTRING SCAN-TOKEN-2 DELIMITED BY "."                       CVSCN4.2
+010300         INTO SCAN-CURRENT-PGM.                                   CVSCN4.2
+010400 2100-EXIT. EXIT.                                                 CVSCN4.2
+010500 2200-CHECK-BLOCK-START.                                          CVSCN4.2
+010600     MOVE ZERO TO SCAN-REMARKS-COUNT SCAN-COPYEQ-COUNT.           CVSCN4.2
+010700     INSPECT PLR-CODE TALLYING SCAN-REMARKS-COUNT                 CVSCN4.2
+010800         FOR ALL "REMARKS.".                                      CVSCN4.2
+010900     INSPECT PLR-CODE TALLYING SCAN-COPYEQ-COUNT                  CVSCN4.2
+011000         FOR ALL "COPY=(".                                        CVSCN4.2
+011100     IF SCAN-REMARKS-COUNT GREATER THAN ZERO                      CVSCN4.2
+011200             AND SCAN-COPYEQ-COUNT GREATER THAN ZERO              CVSCN4.2
+011300         MOVE 1 TO SCAN-IN-BLOCK-SWITCH.                          CVSCN4.2
+011400 2200-EXIT. EXIT.                                                 CVSCN4.2
+011500 2300-CHECK-BLOCK-BODY.                                           CVSCN4.2
+011600     MOVE ZERO TO SCAN-CLOSE-COUNT.                               CVSCN4.2
+011700     INSPECT PLR-CODE TALLYING SCAN-CLOSE-COUNT                   CVSCN4.2
+011800         FOR ALL ").".                                            CVSCN4.2
+011900     IF SCAN-CLOSE-COUNT GREATER THAN ZERO                        CVSCN4.2
+012000         MOVE ZERO TO SCAN-IN-BLOCK-SWITCH                        CVSCN4.2
+012100         GO TO 2300-EXIT.                                         CVSCN4.2
+012200     MOVE SCAN-TOKEN-1 TO SCAN-NAME-WORK.                         CVSCN4.2
+012300     IF SCAN-NAME-WORK EQUAL TO SPACE                             CVSCN4.2
+012400         GO TO 2300-EXIT.                                         CVSCN4.2
+012500     PERFORM 2400-WRITE-PAIR THRU 2400-EXIT.                      CVSCN4.2
+012600 2300-EXIT. EXIT.                                                 CVSCN4.2
+012700 2400-WRITE-PAIR.                                                 CVSCN4.2
+012800     MOVE SPACE TO WORK-REC.                                      CVSCN4.2
+012900     MOVE SCAN-CURRENT-PGM TO WORK-PGM-ID.                        CVSCN4.2
+013000     MOVE SCAN-NAME-WORK TO WORK-COPYBOOK.                        CVSCN4.2
+013100     WRITE WORK-REC.                                              CVSCN4.2
+013200     ADD 1 TO SCAN-PAIR-COUNT.                                    CVSCN4.2
+013300 2400-EXIT. EXIT.                                                 CVSCN4.2
