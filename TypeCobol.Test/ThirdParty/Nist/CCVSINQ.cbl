@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.                                         CVINQ4.2
+000200 PROGRAM-ID.    CCVSINQ.                                          CVINQ4.2
+000500******************************************************************CVINQ4.2
+000600**                                                                CVINQ4.2
+000700**    ONLINE INQUIRY AGAINST THE SHARED RAW-DATA HISTORY     *    CVINQ4.2
+000800**    FILE.  SUPPORT STAFF ENTER A CCVS PROGRAM ID AND GET   *    CVINQ4.2
+000900**    BACK ITS MOST RECENTLY RECORDED RUN (SEE CCVSRAW       *    CVINQ4.2
+001000**    COPYBOOK) WITHOUT WRITING A THROWAWAY PROGRAM OR       *    CVINQ4.2
+001100**    TOUCHING THE SOURCE.  ENTER "END" AT THE PROMPT TO     *    CVINQ4.2
+001200**    QUIT.                                                  *    CVINQ4.2
+001300**                                                                CVINQ4.2
+001400******************************************************************CVINQ4.2
+001500 ENVIRONMENT DIVISION.                                            CVINQ4.2
+001600 CONFIGURATION SECTION.                                           CVINQ4.2
+001700 SOURCE-COMPUTER.                                                 CVINQ4.2
+001800     GNU-COBOL.                                                   CVINQ4.2
+001900 OBJECT-COMPUTER.                                                 CVINQ4.2
+002000     GNU-COBOL.                                                   CVINQ4.2
+002100 INPUT-OUTPUT SECTION.                                            CVINQ4.2
+002200 FILE-CONTROL.                                                    CVINQ4.2
+002300     SELECT RAW-DATA   ASSIGN TO                                  CVINQ4.2
+002400            CCVSRAW                                               CVINQ4.2
+002500            ORGANIZATION IS INDEXED                               CVINQ4.2
+002600            ACCESS MODE IS DYNAMIC                                CVINQ4.2
+002700            RECORD KEY IS RAW-DATA-KEY.                           CVINQ4.2
+002800 DATA DIVISION.                                                   CVINQ4.2
+002900 FILE SECTION.                                                    CVINQ4.2
+003000 FD  RAW-DATA.                                                    CVINQ4.2
+003100     COPY CCVSRAW.                                                CVINQ4.2
+003200 WORKING-STORAGE SECTION.                                         CVINQ4.2
+003300 01  INQ-PGM-ID              PIC X(6)     VALUE SPACE.            CVINQ4.2
+003400 01  INQ-FOUND-SWITCH        PIC 9        VALUE ZERO.             CVINQ4.2
+003500     88  INQ-RECORD-FOUND             VALUE 1.                    CVINQ4.2
+003600 01  INQ-DONE-SWITCH         PIC 9        VALUE ZERO.             CVINQ4.2
+003700     88  INQ-SESSION-DONE             VALUE 1.                    CVINQ4.2
+003800 01  INQ-HELD-TARGET-ID      PIC X(4)     VALUE SPACE.            CVINQ4.2
+003900 01  INQ-HELD-DATE           PIC 9(6)     VALUE ZERO.             CVINQ4.2
+004000 01  INQ-HELD-TIME           PIC 9(8)     VALUE ZERO.             CVINQ4.2
+004100 01  INQ-HELD-NO-OF-TESTS    PIC 99       VALUE ZERO.             CVINQ4.2
+004200 01  INQ-HELD-OK             PIC 999      VALUE ZERO.             CVINQ4.2
+004300 01  INQ-HELD-ALL            PIC 999      VALUE ZERO.             CVINQ4.2
+004400 01  INQ-HELD-FAIL           PIC 999      VALUE ZERO.             CVINQ4.2
+004500 01  INQ-HELD-DELETED        PIC 999      VALUE ZERO.             CVINQ4.2
+004600 01  INQ-HELD-INSPECT        PIC 999      VALUE ZERO.             CVINQ4.2
+004700 01  INQ-HELD-ABORT          PIC X(8)     VALUE SPACE.            CVINQ4.2
+004800 01  INQ-PROMPT              PIC X(40)    VALUE                   CVINQ4.2
+004900          "ENTER CCVS PROGRAM ID (OR END): ".                     CVINQ4.2
+005000 01  INQ-REPORT-LINE.                                             CVINQ4.2
+005100     05  FILLER              PIC X(11) VALUE "PROGRAM ID=".       CVINQ4.2
+005200     05  IRL-PGM-ID          PIC X(6).                            CVINQ4.2
+005300     05  FILLER              PIC X(9)  VALUE "  TARGET=".         CVINQ4.2
+005400     05  IRL-TARGET-ID       PIC X(4).                            CVINQ4.2
+005500     05  FILLER              PIC X(7)  VALUE "  DATE=".           CVINQ4.2
+005600     05  IRL-DATE            PIC 9(6).                            CVINQ4.2
+005700     05  FILLER              PIC X(7)  VALUE "  TIME=".           CVINQ4.2
+005800     05  IRL-TIME            PIC 9(8).                            CVINQ4.2
+005900     05  FILLER              PIC X(9)  VALUE "  STATUS=".         CVINQ4.2
+006000     05  IRL-ABORT           PIC X(8).                            CVINQ4.2
+006100 01  INQ-REPORT-LINE-2.                                           CVINQ4.2
+006200     05  FILLER              PIC X(11) VALUE "  TESTS   =".       CVINQ4.2
+006300     05  IRL-NO-OF-TESTS     PIC Z9.                              CVINQ4.2
+006400     05  FILLER              PIC X(9)  VALUE "  PASS  =".         CVINQ4.2
+006500     05  IRL-OK              PIC ZZ9.                             CVINQ4.2
+006600     05  FILLER              PIC X(9)  VALUE "  FAIL  =".         CVINQ4.2
+006700     05  IRL-FAIL            PIC ZZ9.                             CVINQ4.2
+006800     05  FILLER              PIC X(9)  VALUE "  DELET=".          CVINQ4.2
+006900     05  IRL-DELETED         PIC ZZ9.                             CVINQ4.2
+007000     05  FILLER              PIC X(9)  VALUE "  INSP =".          CVINQ4.2
+007100     05  IRL-INSPECT         PIC ZZ9.                             CVINQ4.2
+007200 PROCEDURE DIVISION.                                              CVINQ4.2
+007300 0000-MAINLINE SECTION.                                           CVINQ4.2
+007400 0000-START.                                                      CVINQ4.2
+007500     OPEN INPUT RAW-DATA.                                         CVINQ4.2
+007600     PERFORM 1000-INQUIRE-ONE THRU 1000-EXIT                      CVINQ4.2
+007700             UNTIL INQ-SESSION-DONE.                              CVINQ4.2
+007800     CLOSE RAW-DATA.                                              CVINQ4.2
+007900     STOP RUN.                                                    CVINQ4.2
+008000 1000-INQUIRE-ONE.                                                CVINQ4.2
+008100     DISPLAY INQ-PROMPT WITH NO ADVANCING.                        CVINQ4.2
+008200     ACCEPT INQ-PGM-ID FROM CONSOLE.                              CVINQ4.2
+008300     IF INQ-PGM-ID EQUAL TO "END" OR INQ-PGM-ID EQUAL TO SPACE    CVINQ4.2
+008400         MOVE 1 TO INQ-DONE-SWITCH                                CVINQ4.2
+008500         GO TO 1000-EXIT.                                         CVINQ4.2
+008600     PERFORM 2000-FIND-LATEST THRU 2000-EXIT.                     CVINQ4.2
+008700     IF INQ-RECORD-FOUND                                          CVINQ4.2
+008800         PERFORM 3000-DISPLAY-RESULT THRU 3000-EXIT               CVINQ4.2
+008900     ELSE                                                         CVINQ4.2
+009000         DISPLAY "NO RAW-DATA RECORD FOUND FOR " INQ-PGM-ID.      CVINQ4.2
+009100 1000-EXIT. EXIT.                                                 CVINQ4.2
+009200 2000-FIND-LATEST.                                                CVINQ4.2
+009300     MOVE ZERO TO INQ-FOUND-SWITCH.                               CVINQ4.2
+009400     MOVE INQ-PGM-ID TO RD-PGM-ID.                                CVINQ4.2
+009500     MOVE LOW-VALUE  TO RD-TARGET-ID.                             CVINQ4.2
+009600     MOVE ZERO       TO C-DATE C-TIME.                            CVINQ4.2
+009700     START RAW-DATA KEY IS NOT LESS THAN RAW-DATA-KEY             CVINQ4.2
+009800         INVALID KEY GO TO 2000-EXIT.                             CVINQ4.2
+009900 2000-READ-NEXT.                                                  CVINQ4.2
+010000     READ RAW-DATA NEXT RECORD AT END GO TO 2000-EXIT.            CVINQ4.2
+010100     IF RD-PGM-ID NOT EQUAL TO INQ-PGM-ID GO TO 2000-EXIT.        CVINQ4.2
+010110*    RAW-DATA-KEY GROUPS BY RD-TARGET-ID BEFORE DATE/TIME, SO     CVINQ4.2
+010120*    THE HIGHEST-SORTING TARGET-ID IS NOT NECESSARILY THE MOST    CVINQ4.2
+010130*    RECENT RUN -- HOLD ONLY THE RECORD WITH THE LATEST C-DATE/   CVINQ4.2
+010140*    C-TIME SEEN SO FAR, NOT SIMPLY THE LAST ONE MATCHED.         CVINQ4.2
+010150     IF INQ-RECORD-FOUND                                          CVINQ4.2
+010160         IF C-DATE LESS THAN INQ-HELD-DATE                        CVINQ4.2
+010170             GO TO 2000-READ-NEXT.                                CVINQ4.2
+010180     IF INQ-RECORD-FOUND                                          CVINQ4.2
+010190             AND C-DATE EQUAL TO INQ-HELD-DATE                    CVINQ4.2
+010200             AND C-TIME LESS THAN INQ-HELD-TIME                   CVINQ4.2
+010210         GO TO 2000-READ-NEXT.                                    CVINQ4.2
+010220     MOVE 1              TO INQ-FOUND-SWITCH.                     CVINQ4.2
+010300     MOVE RD-TARGET-ID   TO INQ-HELD-TARGET-ID.                   CVINQ4.2
+010400     MOVE C-DATE         TO INQ-HELD-DATE.                        CVINQ4.2
+010500     MOVE C-TIME         TO INQ-HELD-TIME.                        CVINQ4.2
+010600     MOVE C-NO-OF-TESTS  TO INQ-HELD-NO-OF-TESTS.                 CVINQ4.2
+010700     MOVE C-OK           TO INQ-HELD-OK.                          CVINQ4.2
+010800     MOVE C-ALL          TO INQ-HELD-ALL.                         CVINQ4.2
+010900     MOVE C-FAIL         TO INQ-HELD-FAIL.                        CVINQ4.2
+011000     MOVE C-DELETED      TO INQ-HELD-DELETED.                     CVINQ4.2
+011100     MOVE C-INSPECT      TO INQ-HELD-INSPECT.                     CVINQ4.2
+011200     MOVE C-ABORT        TO INQ-HELD-ABORT.                       CVINQ4.2
+011300     GO TO 2000-READ-NEXT.                                        CVINQ4.2
+011400 2000-EXIT. EXIT.                                                 CVINQ4.2
+011500 3000-DISPLAY-RESULT.                                             CVINQ4.2
+011600     MOVE SPACE          TO INQ-REPORT-LINE.                      CVINQ4.2
+011700     MOVE INQ-PGM-ID        TO IRL-PGM-ID.                        CVINQ4.2
+011800     MOVE INQ-HELD-TARGET-ID TO IRL-TARGET-ID.                    CVINQ4.2
+011900     MOVE INQ-HELD-DATE     TO IRL-DATE.                          CVINQ4.2
+012000     MOVE INQ-HELD-TIME     TO IRL-TIME.                          CVINQ4.2
+012100     MOVE INQ-HELD-ABORT    TO IRL-ABORT.                         CVINQ4.2
+012200     DISPLAY INQ-REPORT-LINE.                                     CVINQ4.2
+012300     MOVE SPACE          TO INQ-REPORT-LINE-2.                    CVINQ4.2
+012400     MOVE INQ-HELD-NO-OF-TESTS TO IRL-NO-OF-TESTS.                CVINQ4.2
+012500     MOVE INQ-HELD-OK          TO IRL-OK.                         CVINQ4.2
+012600     MOVE INQ-HELD-FAIL        TO IRL-FAIL.                       CVINQ4.2
+012700     MOVE INQ-HELD-DELETED     TO IRL-DELETED.                    CVINQ4.2
+012800     MOVE INQ-HELD-INSPECT     TO IRL-INSPECT.                    CVINQ4.2
+012900     DISPLAY INQ-REPORT-LINE-2.                                   CVINQ4.2
+013000 3000-EXIT. EXIT.                                                 CVINQ4.2
